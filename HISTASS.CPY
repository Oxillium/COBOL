@@ -0,0 +1,13 @@
+      *    UN ENREGISTREMENT PAR AVENANT TARIF/COUVERTURE ACCEPTE SUR
+      *    KSDASS, PARTAGE ENTRE ACCESS3 (FD HISTASS) ET ACCSONL (ZONE
+      *    DE TRAVAIL ECRITE PAR EXEC CICS WRITE) -- MEME DECOUPAGE DANS
+      *    LES DEUX CAS.
+       01  HISTASS-REC.
+           05  HIST-MATRICULE           PIC 9(6).
+           05  HIST-DATE-EFFET          PIC 9(8).
+           05  HIST-ANCIEN-PRIME        PIC 9(4)V99.
+           05  HIST-ANCIEN-TAUX         PIC 99.
+           05  HIST-ANCIEN-BONUS-MALUS  PIC X.
+           05  HIST-NOUVEAU-PRIME       PIC 9(4)V99.
+           05  HIST-NOUVEAU-TAUX        PIC 99.
+           05  HIST-NOUVEAU-BONUS-MALUS PIC X.
