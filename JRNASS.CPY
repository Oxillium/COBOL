@@ -0,0 +1,26 @@
+      *    JOURNAL AVANT/APRES DES MISES A JOUR KSDASS (AUDIT), PARTAGE
+      *    ENTRE ACCESS3 (FD JRNASS) ET ACCSONL (ZONE DE TRAVAIL ECRITE
+      *    PAR EXEC CICS WRITE) -- MEME DECOUPAGE DANS LES DEUX CAS.
+       01  JRNASS-REC.
+           05  JRN-MATRICULE      PIC 9(6).
+           05  JRN-DATE           PIC 9(8).
+           05  JRN-HEURE          PIC 9(6).
+           05  JRN-OPERATION      PIC X.
+           05  JRN-AVANT.
+               10 JRN-AV-NOM-PRENOM      PIC X(20).
+               10 JRN-AV-RUE-ADRESSE     PIC X(18).
+               10 JRN-AV-CODE-POSTAL     PIC 9(5).
+               10 JRN-AV-VILLE           PIC X(12).
+               10 JRN-AV-TYPE-VEHICULE   PIC X.
+               10 JRN-AV-PRIME-BASE      PIC 9(4)V99.
+               10 JRN-AV-BONUS-MALUS     PIC X.
+               10 JRN-AV-TAUX            PIC 99.
+           05  JRN-APRES.
+               10 JRN-AP-NOM-PRENOM      PIC X(20).
+               10 JRN-AP-RUE-ADRESSE     PIC X(18).
+               10 JRN-AP-CODE-POSTAL     PIC 9(5).
+               10 JRN-AP-VILLE           PIC X(12).
+               10 JRN-AP-TYPE-VEHICULE   PIC X.
+               10 JRN-AP-PRIME-BASE      PIC 9(4)V99.
+               10 JRN-AP-BONUS-MALUS     PIC X.
+               10 JRN-AP-TAUX            PIC 99.
