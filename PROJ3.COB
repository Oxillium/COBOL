@@ -13,15 +13,74 @@
            ORGANIZATION IS SEQUENTIAL
            ACCESS IS SEQUENTIAL
            FILE STATUS IS MVTASS-FS.
+
+      *    FICHIER D'ETAT DE CONTROLE FIN DE TRAITEMENT MVTASS
+           SELECT CTLASS ASSIGN TO DDCTLASS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS CTLASS-FS.
+
+      *    POINT DE REPRISE (CHECKPOINT/RESTART) DE LA BATCH MVTASS
+      *    FICHIER OPTIONNEL : ABSENT SUR UN PREMIER LANCEMENT
+           SELECT OPTIONAL CKPASS ASSIGN TO DDCKPASS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS CKPASS-FS.
+
+      *    ETAT DES MOUVEMENTS REJETES (NON APPLIQUES) DU RUN
+           SELECT EXCASS ASSIGN TO DDEXCASS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS EXCASS-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  MVTASS.
        01  MVTASS-RECORD PIC X(80).
 
+       FD  CTLASS.
+       01  CTLASS-LIGNE PIC X(80).
+
+       FD  EXCASS.
+       01  EXCASS-LIGNE PIC X(80).
+
+       FD  CKPASS.
+       01  CKPASS-REC.
+           05 CKP-NB-LUS       PIC 9(7).
+           05 CKP-MATRICULE    PIC 9(6).
+
 
        WORKING-STORAGE SECTION.
 
        01  MVTASS-FS   PIC 99 VALUE ZEROES.
+       01  CTLASS-FS   PIC 99 VALUE ZEROES.
+       01  CKPASS-FS   PIC 99 VALUE ZEROES.
+       01  EXCASS-FS   PIC 99 VALUE ZEROES.
+
+      *    GESTION DE LA REPRISE SUR POINT DE CONTROLE
+       01  IND-EXEC                PIC X  VALUE 'N'.
+           88 MODE-REPRISE              VALUE 'R'.
+           88 MODE-NORMALE              VALUE 'N'.
+       01  NB-MVT-A-SAUTER          PIC 9(7) VALUE ZEROES.
+       01  CPT-DEPUIS-CKP           PIC 99 VALUE ZEROES.
+       01  CONST-INTERVALLE-CKP     PIC 99 VALUE 50.
+
+      *    LIGNES DE L'ETAT DE CONTROLE
+       01  LIGNE-CTL.
+           05 LIG-LIBELLE     PIC X(40).
+           05 LIG-VALEUR      PIC ZZZZZZ9.
+           05 FILLER          PIC X(29).
+
+      *    LIGNE DE L'ETAT DES MOUVEMENTS REJETES
+       01  LIGNE-EXC.
+           05 EXC-MATRICULE   PIC X(6).
+           05 FILLER          PIC X(1).
+           05 EXC-CODE-MVT    PIC X.
+           05 FILLER          PIC X(1).
+           05 EXC-LIBELLE     PIC X(50).
+           05 FILLER          PIC X(21).
+
+      *    RAISON DU REJET COURANT, ALIMENTEE AVANT ECRITURE-EXCEPTION
+       01  EXC-RAISON         PIC X(50) VALUE SPACES.
 
       *    READ INTO
        01  ASSURES.
@@ -34,7 +93,8 @@
            05 PRIME-BASE PIC 9(4)V99.
            05 BONUS-MALUS PIC X.
            05 TAUX PIC 99.
-           05 PIC X(9).
+           05 CODE-MVT PIC X.
+           05 PIC X(8).
 
       *    ZONE ACCESSEUR
       *     VALEURS POSSIBLES :
@@ -46,6 +106,11 @@
       *                 'Q' (LECTURE S�QUENTIELLE),
       *                 'F' (FERMETURE DU KSDS)
 
+      *    ZCODE-MVT EST LE CODE MOUVEMENT PORTE PAR LE FICHIER
+      *    MVTASS LUI-MEME (SAISI EN AMONT) : IL REMPLACE L'ANCIENNE
+      *    DEDUCTION DU TRAITEMENT A PARTIR DE ZNOM-PRENOM.
+      *     VALEURS POSSIBLES : 'C','M','S','L'
+
        01 ZASSURES.
            05 ZCODE-FONC PIC X.
            05 ZASSURESRED.
@@ -58,32 +123,63 @@
               10 ZPRIME PIC 9(4)V99.
               10 ZBONUS-MALUS PIC X.
               10 ZTAUX PIC 99.
-              10 ZCODE-RET PIC 99.
-              10 ZLIBERR PIC X(50).
+              10 ZCODE-MVT PIC X.
+              10 PIC X(8).
+           05 ZCODE-RET PIC 99.
+           05 ZLIBERR PIC X(50).
 
       *    ZCODE-RET CORRESPOND AU NUM�RO D'ERREUR
-      *    CODE 1 POUR MATRICULE INVALIDE
-      *    CODE 2 POUR NOM PRENOM NO RENSEIGNE
-      *    CODE 3 POUR FIN DE LISTE
-      *    CODE 99 POURP ROBLEME SUR FICHIER KSDS
+      *    CODE 1  POUR MATRICULE INVALIDE
+      *    CODE 2  POUR NOM PRENOM NON RENSEIGNE (CREATION)
+      *    CODE 3  POUR FIN DE LISTE (LECTURE SEQUENTIELLE)
+      *    CODE 4  POUR MATRICULE DEJA EXISTANT (CREATION EN DOUBLON)
+      *    CODE 5  POUR MATRICULE INEXISTANT (MODIF./SUPPRESSION)
+      *    CODE 9  POUR CODE FONCTION ERRONE
+      *    CODE 99 POUR PROBLEME SUR FICHIER KSDS
 
       *    INDICATEUR FIN DE FICHIER MVT-ASS
        01                          PIC X VALUE SPACES.
            88 FIN-MVTASS                VALUE '5'.
 
        01  COMPTEURS.
-           05 CPT-MVT-LUS      PIC 99 VALUE ZEROES.
-           05 CPT-MVT-C        PIC 99 VALUE ZEROES.
-           05 CPT-MVT-M        PIC 99 VALUE ZEROES.
-           05 CPT-MVT-S        PIC 99 VALUE ZEROES.
+           05 CPT-MVT-LUS      PIC 9(7) VALUE ZEROES.
+           05 CPT-MVT-C        PIC 9(7) VALUE ZEROES.
+           05 CPT-MVT-M        PIC 9(7) VALUE ZEROES.
+           05 CPT-MVT-S        PIC 9(7) VALUE ZEROES.
+           05 CPT-MVT-DOUBLON  PIC 9(7) VALUE ZEROES.
+           05 CPT-MVT-REJETES  PIC 9(7) VALUE ZEROES.
+
+      *    MATRICULES DEJA RENCONTRES DANS LE RUN COURANT, POUR
+      *    DETECTER UN DOUBLON DANS LA MEME FENETRE DE MVTASS
+       01  NB-MATRICULES-TRAITES   PIC 9(3) VALUE ZEROES.
+       01  TABLE-MATRICULES-TRAITES.
+           05 TMT-MATRICULE PIC 9(6)
+              OCCURS 1 TO 999 TIMES DEPENDING ON NB-MATRICULES-TRAITES
+              INDEXED BY IX-MAT.
+
+      *    INDICATEUR DE DOUBLON DE MATRICULE DANS LE RUN COURANT
+       01  IND-DOUBLON             PIC X VALUE 'N'.
+           88 MATRICULE-DEJA-TRAITE      VALUE 'O'.
+           88 MATRICULE-NOUVEAU          VALUE 'N'.
 
       * INDICATEUR D'ERREUR
        01                      PIC XX    VALUE SPACES.
            88 OK                         VALUE 'OK'.
            88 ERREUR                     VALUE 'KO'.
 
+      *    INDICATEUR DE VALIDITE DU MOUVEMENT COURANT
+       01  IND-MVT             PIC X     VALUE 'O'.
+           88 MVT-VALIDE                 VALUE 'O'.
+           88 MVT-INVALIDE               VALUE 'N'.
+
+      *    INDICATEUR D'ECRITURE DE L'ENTETE DE L'ETAT DES REJETS
+       01  IND-EXCASS-ENTETE   PIC X     VALUE 'N'.
+           88 EXCASS-ENTETE-ECRITE       VALUE 'O'.
+           88 EXCASS-ENTETE-A-ECRIRE     VALUE 'N'.
+
        PROCEDURE DIVISION.
 
+           PERFORM LIRE-CHECKPOINT
            PERFORM DEBUT
 
       *    1ERE LECTURE MVT, TEST FICHIER VIDE
@@ -93,14 +189,33 @@
            PERFORM FIN-ERREUR-GRAVE
            END-IF.
 
+      *    EN REPRISE, ON REPASSE SANS LES TRAITER LES MOUVEMENTS DEJA
+      *    APPLIQUES LORS DE L'EXECUTION PRECEDENTE
+           IF MODE-REPRISE
+              PERFORM SAUTER-MOUVEMENTS-DEJA-TRAITES
+           END-IF.
+
       *    APPEL DE LA BOUCLE DE LECTURE DU FICHIER
+      *    (LECTURE D'AMORCE CI-DESSUS, LECTURE SUIVANTE EN FIN DE BOUCLE)
            PERFORM UNTIL FIN-MVTASS
-           PERFORM READ-MVTASS
            PERFORM CONTROLES
            PERFORM TRAITEMENT
+           ADD 1 TO CPT-DEPUIS-CKP
+           IF CPT-DEPUIS-CKP >= CONST-INTERVALLE-CKP
+              PERFORM ECRIRE-CHECKPOINT
+              MOVE ZEROES TO CPT-DEPUIS-CKP
+           END-IF
+           PERFORM READ-MVTASS
            END-PERFORM
            .
 
+      *    FIN NORMALE DE TRAITEMENT (TOUS LES MOUVEMENTS LUS) : LE
+      *    CHECKPOINT NE DOIT PAS SURVIVRE, SANS QUOI LE PROCHAIN
+      *    LANCEMENT LE PRENDRAIT A TORT POUR UNE REPRISE ET SAUTERAIT
+      *    SES PREMIERS MOUVEMENTS. SEULE UNE SORTIE PAR
+      *    FIN-ERREUR-GRAVE DOIT LAISSER UN CHECKPOINT EXPLOITABLE.
+           PERFORM SUPPRIMER-CHECKPOINT
+
       *    FERMETURE DU FICHIER
            PERFORM FIN.
 
@@ -110,20 +225,72 @@
               DISPLAY 'ERREUR OPEN MVTASS, FS : ' MVTASS-FS
               PERFORM FIN-ERREUR-GRAVE
            END-IF
+           OPEN OUTPUT CTLASS
+           IF CTLASS-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN CTLASS, FS : ' CTLASS-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
+           OPEN OUTPUT EXCASS
+           IF EXCASS-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN EXCASS, FS : ' EXCASS-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
            .
 
       *    CONTROLES DES MOUVEMENT DU FICHIER
+      *    LE CODE MOUVEMENT (ZCODE-MVT) EST MAINTENANT PORTE
+      *    EXPLICITEMENT PAR LE MOUVEMENT, IL N'EST PLUS DEDUIT DE LA
+      *    PRESENCE OU NON DE ZNOM-PRENOM.
        CONTROLES.
-           IF ZMATRICULE NOT = SPACE AND ZMATRICULE IS NUMERIC
-              IF ZNOM-PRENOM NOT = SPACE
-                 MOVE 'L' TO ZCODE-FONC
-                 CALL 'ACCESS3' USING ZASSURES
-                 ELSE
-                     MOVE 'S' TO ZCODE-FONC
-                     CALL 'ACCESS3' USING ZASSURES
-               END-IF
-              ELSE MOVE '1' TO ZLIBERR
-           END-IF.
+           SET MVT-VALIDE TO TRUE
+           IF ZMATRICULE = SPACE OR ZMATRICULE NOT NUMERIC
+              MOVE '1' TO ZLIBERR
+              SET MVT-INVALIDE TO TRUE
+              MOVE 'MATRICULE ABSENT OU NON NUMERIQUE' TO EXC-RAISON
+              PERFORM ECRITURE-EXCEPTION
+           ELSE
+              IF ZCODE-MVT = 'C' OR ZCODE-MVT = 'M'
+                              OR ZCODE-MVT = 'S' OR ZCODE-MVT = 'L'
+                 MOVE ZCODE-MVT TO ZCODE-FONC
+                 PERFORM CONTROLE-DOUBLON
+              ELSE
+                 MOVE '2' TO ZLIBERR
+                 SET MVT-INVALIDE TO TRUE
+                 MOVE 'CODE MOUVEMENT INVALIDE' TO EXC-RAISON
+                 PERFORM ECRITURE-EXCEPTION
+              END-IF
+           END-IF
+           .
+
+      *    UN MEME MATRICULE VU DEUX FOIS DANS LE MEME FICHIER MVTASS
+      *    (PAR EXEMPLE UNE MODIFICATION SUIVIE D'UNE SUPPRESSION, OU
+      *    LA MEME CREATION SAISIE DEUX FOIS PAR ERREUR) EST SIGNALE
+      *    ET LE SECOND MOUVEMENT N'EST PAS APPLIQUE
+       CONTROLE-DOUBLON.
+           SET MATRICULE-NOUVEAU TO TRUE
+           IF NB-MATRICULES-TRAITES > ZEROES
+              SET IX-MAT TO 1
+              SEARCH TMT-MATRICULE
+                 AT END
+                    SET MATRICULE-NOUVEAU TO TRUE
+                 WHEN TMT-MATRICULE(IX-MAT) = ZMATRICULE
+                    SET MATRICULE-DEJA-TRAITE TO TRUE
+              END-SEARCH
+           END-IF
+           IF MATRICULE-DEJA-TRAITE
+              MOVE '3' TO ZLIBERR
+              SET MVT-INVALIDE TO TRUE
+              ADD 1 TO CPT-MVT-DOUBLON
+              MOVE 'MATRICULE EN DOUBLON DANS LE RUN' TO EXC-RAISON
+              PERFORM ECRITURE-EXCEPTION
+           ELSE
+              IF NB-MATRICULES-TRAITES < 999
+                 ADD 1 TO NB-MATRICULES-TRAITES
+                 SET IX-MAT TO NB-MATRICULES-TRAITES
+                 MOVE ZMATRICULE TO TMT-MATRICULE(IX-MAT)
+              END-IF
+           END-IF
+           .
 
       *    LECTURE MVTASS
        READ-MVTASS.
@@ -138,16 +305,154 @@
            .
 
        TRAITEMENT.
-           IF ZCODE-FONC NOT = 'S'
+           IF MVT-VALIDE
               CALL 'ACCESS3' USING ZASSURES
+              IF ZCODE-RET = ZEROES
+                 EVALUATE ZCODE-FONC
+                    WHEN 'C'
+                       ADD 1 TO CPT-MVT-C
+                    WHEN 'M'
+                       ADD 1 TO CPT-MVT-M
+                    WHEN 'S'
+                       ADD 1 TO CPT-MVT-S
+                 END-EVALUATE
+              ELSE
+                 MOVE ZLIBERR TO EXC-RAISON
+                 PERFORM ECRITURE-EXCEPTION
+              END-IF
            END-IF
            .
 
+      *    ECRITURE D'UNE LIGNE DE L'ETAT DES MOUVEMENTS REJETES
+      *    (ENTETE ECRITE UNE SEULE FOIS, A LA PREMIERE OCCURRENCE)
+       ECRITURE-EXCEPTION.
+           IF EXCASS-ENTETE-A-ECRIRE
+              MOVE SPACES TO LIGNE-EXC
+              MOVE '**** ETAT DES MOUVEMENTS REJETES ****'
+                 TO EXC-LIBELLE
+              WRITE EXCASS-LIGNE FROM LIGNE-EXC
+              SET EXCASS-ENTETE-ECRITE TO TRUE
+           END-IF
+           ADD 1 TO CPT-MVT-REJETES
+           MOVE SPACES TO LIGNE-EXC
+           MOVE ZMATRICULE TO EXC-MATRICULE
+           MOVE ZCODE-MVT TO EXC-CODE-MVT
+           MOVE EXC-RAISON TO EXC-LIBELLE
+           WRITE EXCASS-LIGNE FROM LIGNE-EXC
+           .
+
        FIN-ERREUR-GRAVE.
            MOVE 15 TO RETURN-CODE
            PERFORM FIN
            .
+
+      *    RECHERCHE D'UN POINT DE REPRISE LAISSE PAR UNE EXECUTION
+      *    PRECEDENTE INTERROMPUE. FICHIER ABSENT = PREMIER LANCEMENT.
+      *    UN OPTIONAL FILE ABSENT A L'OUVERTURE REND FS = 05, PAS 00 :
+      *    L'OUVERTURE REUSSIT QUAND MEME (LA LECTURE QUI SUIT RENDRA
+      *    AT END), ET LE FICHIER RESTE A FERMER DANS LES DEUX CAS,
+      *    SANS QUOI LA PROCHAINE OPEN OUTPUT (ECRIRE-CHECKPOINT /
+      *    SUPPRIMER-CHECKPOINT) ECHOUE EN FS = 41 "DEJA OUVERT".
+       LIRE-CHECKPOINT.
+           OPEN INPUT CKPASS
+           IF CKPASS-FS = ZEROES OR CKPASS-FS = 05
+              READ CKPASS
+              IF CKPASS-FS = ZEROES
+                 SET MODE-REPRISE TO TRUE
+                 MOVE CKP-NB-LUS TO NB-MVT-A-SAUTER
+                 DISPLAY 'REPRISE DETECTEE : ' NB-MVT-A-SAUTER
+                         ' MOUVEMENTS DEJA TRAITES (DERNIER MATRICULE '
+                         CKP-MATRICULE ')'
+              END-IF
+              CLOSE CKPASS
+           END-IF
+           .
+
+      *    RELECTURE SANS RETRAITEMENT DES MOUVEMENTS DEJA APPLIQUES
+      *    LA LECTURE D'AMORCE EN TETE DE PROCEDURE DIVISION A DEJA
+      *    CHARGE LE MOUVEMENT NB-MVT-A-SAUTER (DERNIER MOUVEMENT
+      *    APPLIQUE PAR LE RUN INTERROMPU) : IL FAUT CONTINUER A LIRE
+      *    TANT QUE CPT-MVT-LUS N'A PAS *DEPASSE* NB-MVT-A-SAUTER, SANS
+      *    QUOI CE MOUVEMENT RESTERAIT CHARGE ET SERAIT RETRAITE UNE
+      *    SECONDE FOIS.
+       SAUTER-MOUVEMENTS-DEJA-TRAITES.
+           PERFORM UNTIL CPT-MVT-LUS > NB-MVT-A-SAUTER OR FIN-MVTASS
+              PERFORM READ-MVTASS
+           END-PERFORM
+           DISPLAY CPT-MVT-LUS ' MOUVEMENTS IGNORES, REPRISE DU '
+                   'TRAITEMENT AU MOUVEMENT SUIVANT'
+           .
+
+      *    (RE)ECRITURE DU POINT DE REPRISE COURANT
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT CKPASS
+           IF CKPASS-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN CKPASS, FS : ' CKPASS-FS
+           ELSE
+              MOVE CPT-MVT-LUS TO CKP-NB-LUS
+              MOVE ZMATRICULE TO CKP-MATRICULE
+              WRITE CKPASS-REC
+              CLOSE CKPASS
+           END-IF
+           .
+
+      *    INVALIDATION DU POINT DE REPRISE EN FIN DE TRAITEMENT NORMALE
+      *    OUVRIR CKPASS EN SORTIE SANS RIEN ECRIRE LE VIDE : LA
+      *    PROCHAINE LIRE-CHECKPOINT Y TROUVERA UN FICHIER VIDE (FS = 10
+      *    A LA LECTURE), DONC AUCUNE REPRISE A TORT.
+       SUPPRIMER-CHECKPOINT.
+           OPEN OUTPUT CKPASS
+           IF CKPASS-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN CKPASS, FS : ' CKPASS-FS
+           ELSE
+              CLOSE CKPASS
+           END-IF
+           .
+
+      *    EDITION DE L'ETAT DE CONTROLE FIN DE TRAITEMENT
+       EDITION-CTLASS.
+           MOVE SPACES TO LIGNE-CTL
+           MOVE '**** ETAT DE CONTROLE MVTASS ****' TO LIG-LIBELLE
+           WRITE CTLASS-LIGNE FROM LIGNE-CTL
+
+           MOVE SPACES TO LIGNE-CTL
+           MOVE 'MOUVEMENTS LUS ..............' TO LIG-LIBELLE
+           MOVE CPT-MVT-LUS TO LIG-VALEUR
+           WRITE CTLASS-LIGNE FROM LIGNE-CTL
+
+           MOVE SPACES TO LIGNE-CTL
+           MOVE 'CREATIONS APPLIQUEES ........' TO LIG-LIBELLE
+           MOVE CPT-MVT-C TO LIG-VALEUR
+           WRITE CTLASS-LIGNE FROM LIGNE-CTL
+
+           MOVE SPACES TO LIGNE-CTL
+           MOVE 'MODIFICATIONS APPLIQUEES ....' TO LIG-LIBELLE
+           MOVE CPT-MVT-M TO LIG-VALEUR
+           WRITE CTLASS-LIGNE FROM LIGNE-CTL
+
+           MOVE SPACES TO LIGNE-CTL
+           MOVE 'SUPPRESSIONS APPLIQUEES ......' TO LIG-LIBELLE
+           MOVE CPT-MVT-S TO LIG-VALEUR
+           WRITE CTLASS-LIGNE FROM LIGNE-CTL
+
+           MOVE SPACES TO LIGNE-CTL
+           MOVE 'MOUVEMENTS EN DOUBLON ........' TO LIG-LIBELLE
+           MOVE CPT-MVT-DOUBLON TO LIG-VALEUR
+           WRITE CTLASS-LIGNE FROM LIGNE-CTL
+
+           MOVE SPACES TO LIGNE-CTL
+           MOVE 'MOUVEMENTS REJETES (TOTAL) ..' TO LIG-LIBELLE
+           MOVE CPT-MVT-REJETES TO LIG-VALEUR
+           WRITE CTLASS-LIGNE FROM LIGNE-CTL
+           .
+
        FIN.
+           PERFORM EDITION-CTLASS
            CLOSE MVTASS
+           CLOSE CTLASS
+           CLOSE EXCASS
+           IF RETURN-CODE = ZEROES AND CPT-MVT-REJETES > ZEROES
+              MOVE 4 TO RETURN-CODE
+           END-IF
             STOP RUN
            .
