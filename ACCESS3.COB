@@ -14,6 +14,18 @@
            ACCESS           IS DYNAMIC
            RECORD KEY       IS KSDASS-KEY
            FILE STATUS      IS KSDASS-FS.
+
+      *    JOURNAL AVANT/APRES DES MISES A JOUR KSDASS (AUDIT)
+           SELECT JRNASS ASSIGN TO DDJRNASS
+           ORGANIZATION     IS SEQUENTIAL
+           ACCESS           IS SEQUENTIAL
+           FILE STATUS      IS JRNASS-FS.
+
+      *    HISTORIQUE DES AVENANTS (TARIF/COUVERTURE) SUR KSDASS
+           SELECT HISTASS ASSIGN TO DDHISTASS
+           ORGANIZATION     IS SEQUENTIAL
+           ACCESS           IS SEQUENTIAL
+           FILE STATUS      IS HISTASS-FS.
        DATA DIVISION.
        FILE SECTION.
        FD  KSDASS.
@@ -21,9 +33,45 @@
            05  KSDASS-KEY         PIC 9(6).
            05  KSDASS-RECORD      PIC X(74).
 
+       FD  JRNASS.
+           COPY JRNASS.
+
+      *    CONSERVE L'ANCIENNE ET LA NOUVELLE VALEUR DE PRIME/TAUX/
+      *    BONUS-MALUS AVEC LA DATE D'EFFET, POUR POUVOIR RECONSTITUER
+      *    LE TARIF APPLICABLE A UNE DATE PASSEE (LITIGE, AUDIT DE
+      *    RENOUVELLEMENT).
+       FD  HISTASS.
+           COPY HISTASS.
+
        WORKING-STORAGE SECTION.
 
        01  KSDASS-FS              PIC 99 VALUE ZEROES.
+       01  JRNASS-FS              PIC 99 VALUE ZEROES.
+       01  HISTASS-FS             PIC 99 VALUE ZEROES.
+
+       01  JRN-HORODATE.
+           05 JRN-H-DATE          PIC 9(8).
+           05 JRN-H-HEURE         PIC 9(6).
+
+      *    INDICATEUR D'OUVERTURE DES FICHIERS (RESTE OUVERTS ENTRE
+      *    PLUSIEURS APPELS CONSECUTIFS EN CODE 'Q' POUR PERMETTRE LA
+      *    LECTURE SEQUENTIELLE AU FIL DES APPELS)
+       01  IND-FICHIERS           PIC X VALUE 'N'.
+           88 FICHIERS-OUVERTS        VALUE 'O'.
+           88 FICHIERS-FERMES         VALUE 'N'.
+
+      *    INDICATEUR DE DEMARRAGE DU PARCOURS SEQUENTIEL (CODE 'Q')
+       01  IND-BROWSE              PIC X VALUE 'N'.
+           88 BROWSE-DEMARRE           VALUE 'O'.
+           88 BROWSE-NON-DEMARRE       VALUE 'N'.
+
+      *    INDICATEUR D'INITIALISATION DES TABLES DE TARIFICATION
+       01  IND-TARIFS-INIT          PIC X VALUE 'N'.
+           88 TARIFS-INITIALISES        VALUE 'O'.
+           88 TARIFS-NON-INITIALISES    VALUE 'N'.
+
+      *    BAREME DE TARIFICATION PARTAGE AVEC ACCSONL (VOIR TARIFASS.CPY)
+       COPY TARIFASS.
 
        01  ASSURES.
            05 MATRICULE           PIC 9(6).
@@ -35,7 +83,8 @@
            05 PRIME-BASE          PIC 9(4)V99.
            05 BONUS-MALUS         PIC X.
            05 TAUX                PIC 99.
-           05                     PIC X(9).
+           05 CODE-MVT            PIC X.
+           05                     PIC X(8).
 
        LINKAGE SECTION.
 
@@ -51,10 +100,20 @@
               10 ZPRIME           PIC 9(4)V99.
               10 ZBONUS-MALUS     PIC X.
               10 ZTAUX            PIC 99.
-              10                  PIC x(9).
+              10 ZCODE-MVT        PIC X.
+              10                  PIC X(8).
            05 ZCODE-RET           PIC 99.
            05 ZLIBERR             PIC X(50).
 
+      *    ZCODE-RET CORRESPOND AU NUMERO D'ERREUR
+      *    CODE 1  POUR MATRICULE INVALIDE
+      *    CODE 2  POUR NOM PRENOM NON RENSEIGNE (CREATION)
+      *    CODE 3  POUR FIN DE LISTE (LECTURE SEQUENTIELLE)
+      *    CODE 4  POUR MATRICULE DEJA EXISTANT (CREATION EN DOUBLON)
+      *    CODE 5  POUR MATRICULE INEXISTANT (MODIF./SUPPRESSION)
+      *    CODE 9  POUR CODE FONCTION ERRONE
+      *    CODE 99 POUR PROBLEME SUR FICHIER KSDS
+
        PROCEDURE DIVISION USING ZASSURES.
 
            PERFORM DEBUT
@@ -79,73 +138,290 @@
       *>         WHEN 'F'
       *>           PERFORM FERMETURE-LISTE
               WHEN OTHER
-                MOVE 1 TO ZCODE-RET
+                MOVE 9 TO ZCODE-RET
+                MOVE 'CODE FONCTION ERRONE' TO ZLIBERR
                 DISPLAY 'CODE FONCTION ERRONE'
             END-EVALUATE
-            PERFORM FIN
+      *    EN LECTURE SEQUENTIELLE ('Q') LES FICHIERS RESTENT OUVERTS
+      *    TANT QUE LE PARCOURS N'EST PAS TERMINE (ZCODE-RET = 3),
+      *    DE MANIERE A POUVOIR REPRENDRE LA LECTURE AU PROCHAIN APPEL.
+           IF ZCODE-FONC = 'Q' AND ZCODE-RET NOT = 3
+              GOBACK
+           ELSE
+              PERFORM FIN
+           END-IF
            .
 
 
-      *    OUVERTURE DU FICHIER + TEST FS
+      *    OUVERTURE DU FICHIER + TEST FS (UNE SEULE FOIS PAR PARCOURS)
        DEBUT.
-           OPEN I-O KSDASS
-           IF KSDASS-FS NOT = ZEROES
-              DISPLAY 'ERREUR OPEN KSDASS, FS : ' KSDASS-FS
-              MOVE '99' TO ZLIBERR
-              PERFORM FIN
+           MOVE ZEROES TO ZCODE-RET
+           MOVE SPACES TO ZLIBERR
+           IF FICHIERS-FERMES
+              OPEN I-O KSDASS
+              IF KSDASS-FS NOT = ZEROES
+                 DISPLAY 'ERREUR OPEN KSDASS, FS : ' KSDASS-FS
+                 MOVE 99 TO ZCODE-RET
+                 MOVE 'ERREUR OUVERTURE KSDASS' TO ZLIBERR
+                 PERFORM FIN
+              END-IF
+      *    ACCESS3 EST APPELE UNE FOIS PAR MOUVEMENT (PAS UNE FOIS PAR
+      *    TRAITEMENT BATCH) : JRNASS/HISTASS SONT DONC FERMES PAR FIN
+      *    PUIS REOUVERTS ICI A CHAQUE APPEL. OPEN EXTEND (ET NON
+      *    OUTPUT) POUR QUE CHAQUE REOUVERTURE VIENNE AJOUTER A LA SUITE
+      *    DU CONTENU DEJA ECRIT PAR LES APPELS PRECEDENTS DU MEME RUN
+      *    AU LIEU DE LE TRONQUER.
+              OPEN EXTEND JRNASS
+              IF JRNASS-FS NOT = ZEROES
+                 DISPLAY 'ERREUR OPEN JRNASS, FS : ' JRNASS-FS
+                 MOVE 99 TO ZCODE-RET
+                 MOVE 'ERREUR OUVERTURE JRNASS' TO ZLIBERR
+                 PERFORM FIN
+              END-IF
+              OPEN EXTEND HISTASS
+              IF HISTASS-FS NOT = ZEROES
+                 DISPLAY 'ERREUR OPEN HISTASS, FS : ' HISTASS-FS
+                 MOVE 99 TO ZCODE-RET
+                 MOVE 'ERREUR OUVERTURE HISTASS' TO ZLIBERR
+                 PERFORM FIN
+              END-IF
+              SET FICHIERS-OUVERTS TO TRUE
+           END-IF
+           IF TARIFS-NON-INITIALISES
+              PERFORM INIT-TARIFS
+              SET TARIFS-INITIALISES TO TRUE
            END-IF
            .
 
+      *    MOTEUR DE TARIFICATION PARTAGE AVEC ACCSONL (VOIR TARIFCAL.CPY)
+       COPY TARIFCAL.
+
+      *    ADAPTE LE MOUVEMENT COURANT VERS LA ZONE D'ECHANGE DU MOTEUR
+      *    DE TARIFICATION PARTAGE, PUIS RECUPERE LA PRIME RECALCULEE
+      *    DANS ZPRIME -- LA PRIME SAISIE N'EST PLUS CONSERVEE TELLE
+      *    QUELLE.
+       CALCULER-PRIME-MOUVEMENT.
+           MOVE ZMATRICULE TO CP-MATRICULE
+           MOVE ZTYPE-VEHICULE TO CP-TYPE-VEHICULE
+           MOVE ZBONUS-MALUS TO CP-BONUS-MALUS
+           MOVE ZPRIME TO CP-PRIME-SAISIE
+           PERFORM CALCUL-PRIME
+           MOVE CP-PRIME-CALCULEE TO ZPRIME
+           .
 
-      *    LECTURE EMPLOYE KSDASS
+
+      *    LECTURE EMPLOYE KSDASS (CONSULTATION SIMPLE, NE MODIFIE PLUS
+      *    ZCODE-FONC : LE CODE MOUVEMENT EST DESORMAIS EXPLICITE)
        LECTURE-EMPLOYE.
            MOVE ZMATRICULE TO KSDASS-KEY
            READ KSDASS INTO ASSURES
-            IF KSDASS-FS = '00'
-               MOVE 'M' TO ZCODE-FONC
-            ELSE
-               IF KSDASS-FS = '23'
-                  DISPLAY 'ATTENTION CODE ' KSDASS-KEY ' INEXISTANT ! '
-                  MOVE 'C' TO ZCODE-FONC
-               END-IF
-            END-IF
-           IF KSDASS-FS NOT = ZEROES AND 10
-              DISPLAY 'ERREUR READ KSD, FS : ' KSDASS-FS
-              MOVE '99' TO ZLIBERR
-           PERFORM FIN
-              END-IF
+           EVALUATE KSDASS-FS
+              WHEN '00'
+                 MOVE ASSURES TO ZASSURESRED
+                 MOVE ZEROES TO ZCODE-RET
+              WHEN '23'
+                 MOVE 1 TO ZCODE-RET
+                 MOVE 'MATRICULE INEXISTANT' TO ZLIBERR
+              WHEN OTHER
+                 DISPLAY 'ERREUR READ KSD, FS : ' KSDASS-FS
+                 MOVE 99 TO ZCODE-RET
+                 MOVE 'ERREUR LECTURE KSDASS' TO ZLIBERR
+                 PERFORM FIN
+           END-EVALUATE
            .
 
       *    CREATION EMPLOYE DANS LE FICHIER KSDS
        CREATION-EMPLOYE.
-           MOVE ZASSURESRED TO KSDASS-REC
-           WRITE KSDASS-REC
+           IF ZNOM-PRENOM = SPACES
+              MOVE 2 TO ZCODE-RET
+              MOVE 'NOM PRENOM NON RENSEIGNE' TO ZLIBERR
+           ELSE
+              MOVE ZMATRICULE TO KSDASS-KEY
+              READ KSDASS INTO ASSURES
+              IF KSDASS-FS = ZEROES
+                 MOVE 4 TO ZCODE-RET
+                 MOVE 'MATRICULE DEJA EXISTANT' TO ZLIBERR
+              ELSE
+                 PERFORM CALCULER-PRIME-MOUVEMENT
+                 MOVE ZASSURESRED TO KSDASS-REC
+                 WRITE KSDASS-REC
+                 IF KSDASS-FS = ZEROES
+                    MOVE ZEROES TO ZCODE-RET
+                 ELSE
+                    DISPLAY 'ERREUR WRITE KSD, FS : ' KSDASS-FS
+                    MOVE 99 TO ZCODE-RET
+                    MOVE 'ERREUR CREATION KSDASS' TO ZLIBERR
+                 END-IF
+              END-IF
+           END-IF
            .
 
       *    MODIFICATION EMPLOYE DANS LE FICHIER KSDS
        MODIFICATION-EMPLOYE.
-           MOVE ZASSURESRED TO KSDASS-REC
+           MOVE ZMATRICULE TO KSDASS-KEY
            READ KSDASS INTO ASSURES
-           IF ZASSURESRED = ASSURES
-              DISPLAY "AUNCUNE MODIFICATION, PAS DE CHANGEMENT"
+           IF KSDASS-FS NOT = ZEROES
+              MOVE 5 TO ZCODE-RET
+              MOVE 'MATRICULE INEXISTANT' TO ZLIBERR
            ELSE
-              MOVE ZASSURESRED TO KSDASS-REC
-              REWRITE KSDASS-REC
+              PERFORM CALCULER-PRIME-MOUVEMENT
+      *    COMPARAISON CHAMP A CHAMP (ET NON DU GROUPE ENTIER) : LE
+      *    GROUPE INCLUT CODE-MVT, QUI PORTE LE CODE DU DERNIER
+      *    MOUVEMENT ACCEPTE SUR CE MATRICULE (PAR EXEMPLE 'C' A LA
+      *    CREATION) ET N'A RIEN A VOIR AVEC LE CONTENU DE LA FICHE ;
+      *    LE COMPARER AURAIT DETECTE UN CHANGEMENT A TORT SUR LA
+      *    PREMIERE MODIFICATION SOUMISE APRES UNE CREATION.
+              IF ZMATRICULE = MATRICULE
+                 AND ZNOM-PRENOM = NOM-PRENOM
+                 AND ZRUE-ADRESSE = RUE-ADRESSE
+                 AND ZCODE-POSTAL = CODE-POSTAL
+                 AND ZVILLE = VILLE
+                 AND ZTYPE-VEHICULE = TYPE-VEHICULE
+                 AND ZPRIME = PRIME-BASE
+                 AND ZBONUS-MALUS = BONUS-MALUS
+                 AND ZTAUX = TAUX
+                 DISPLAY 'AUNCUNE MODIFICATION, PAS DE CHANGEMENT'
+                 MOVE ZEROES TO ZCODE-RET
+              ELSE
+                 MOVE 'M' TO JRN-OPERATION
+                 MOVE NOM-PRENOM TO JRN-AV-NOM-PRENOM
+                 MOVE RUE-ADRESSE TO JRN-AV-RUE-ADRESSE
+                 MOVE CODE-POSTAL TO JRN-AV-CODE-POSTAL
+                 MOVE VILLE TO JRN-AV-VILLE
+                 MOVE TYPE-VEHICULE TO JRN-AV-TYPE-VEHICULE
+                 MOVE PRIME-BASE TO JRN-AV-PRIME-BASE
+                 MOVE BONUS-MALUS TO JRN-AV-BONUS-MALUS
+                 MOVE TAUX TO JRN-AV-TAUX
+                 MOVE ZASSURESRED TO KSDASS-REC
+                 REWRITE KSDASS-REC
+                 IF KSDASS-FS = ZEROES
+                    MOVE ZEROES TO ZCODE-RET
+                    PERFORM JOURNALISATION
+                    IF PRIME-BASE NOT = ZPRIME
+                       OR TAUX NOT = ZTAUX
+                       OR BONUS-MALUS NOT = ZBONUS-MALUS
+                       PERFORM ENREGISTRER-AVENANT
+                    END-IF
+                 ELSE
+                    DISPLAY 'ERREUR REWRITE KSD, FS : ' KSDASS-FS
+                    MOVE 99 TO ZCODE-RET
+                    MOVE 'ERREUR MODIFICATION KSDASS' TO ZLIBERR
+                 END-IF
+              END-IF
+           END-IF
            .
 
       *    SUPRESSION EMPLOYE DANS LE FICHIER KSDS
        SUPPRESSION-EMPLOYE.
-           MOVE ZASSURESRED TO KSDASS-REC
+           MOVE ZMATRICULE TO KSDASS-KEY
            READ KSDASS INTO ASSURES
-           DELETE KSDASS
+           IF KSDASS-FS NOT = ZEROES
+              MOVE 5 TO ZCODE-RET
+              MOVE 'MATRICULE INEXISTANT' TO ZLIBERR
+           ELSE
+              MOVE 'S' TO JRN-OPERATION
+              MOVE NOM-PRENOM TO JRN-AV-NOM-PRENOM
+              MOVE RUE-ADRESSE TO JRN-AV-RUE-ADRESSE
+              MOVE CODE-POSTAL TO JRN-AV-CODE-POSTAL
+              MOVE VILLE TO JRN-AV-VILLE
+              MOVE TYPE-VEHICULE TO JRN-AV-TYPE-VEHICULE
+              MOVE PRIME-BASE TO JRN-AV-PRIME-BASE
+              MOVE BONUS-MALUS TO JRN-AV-BONUS-MALUS
+              MOVE TAUX TO JRN-AV-TAUX
+              DELETE KSDASS
+              IF KSDASS-FS = ZEROES
+                 MOVE ZEROES TO ZCODE-RET
+                 PERFORM JOURNALISATION
+              ELSE
+                 DISPLAY 'ERREUR DELETE KSD, FS : ' KSDASS-FS
+                 MOVE 99 TO ZCODE-RET
+                 MOVE 'ERREUR SUPPRESSION KSDASS' TO ZLIBERR
+              END-IF
+           END-IF
            .
 
       *    LECTURE SEQUENTIELLE DANS LE FICHIER KSDS
+      *    AU PREMIER APPEL, SE POSITIONNE SUR LE MATRICULE DEMANDE
+      *    (KEY IS NOT LESS THAN ZMATRICULE) PUIS LIT VERS L'AVANT A
+      *    CHAQUE APPEL SUIVANT, JUSQU'A FIN DE FICHIER (ZCODE-RET = 3).
        LECTURE-SEQ.
-           MOVE ZEROES TO KSDASS-KEY
+           IF BROWSE-NON-DEMARRE
+              MOVE ZMATRICULE TO KSDASS-KEY
+              START KSDASS KEY IS NOT LESS THAN KSDASS-KEY
+                 INVALID KEY
+                    MOVE 3 TO ZCODE-RET
+                    MOVE 'FIN DE LISTE' TO ZLIBERR
+              END-START
+              SET BROWSE-DEMARRE TO TRUE
+           END-IF
+           IF ZCODE-RET NOT = 3
+              READ KSDASS NEXT RECORD INTO ASSURES
+                 AT END
+                    MOVE 3 TO ZCODE-RET
+                    MOVE 'FIN DE LISTE' TO ZLIBERR
+                 NOT AT END
+                    MOVE ASSURES TO ZASSURESRED
+                    MOVE ZEROES TO ZCODE-RET
+              END-READ
+           END-IF
+           .
+
+      *    ECRITURE D'UNE ENTREE AVANT/APRES DANS LE JOURNAL D'AUDIT
+      *    JRN-OPERATION ET JRN-AVANT DOIVENT ETRE ALIMENTES PAR LE
+      *    PARAGRAPHE APPELANT AVANT LE PERFORM. JRN-APRES EST ALIMENTE
+      *    ICI A PARTIR DE ZASSURESRED (SPACES/ZEROES POUR UNE SUPPRESSION).
+       JOURNALISATION.
+           ACCEPT JRN-H-DATE FROM DATE YYYYMMDD
+           ACCEPT JRN-H-HEURE FROM TIME
+           MOVE ZMATRICULE TO JRN-MATRICULE
+           MOVE JRN-H-DATE TO JRN-DATE
+           MOVE JRN-H-HEURE TO JRN-HEURE
+           IF JRN-OPERATION = 'M'
+              MOVE ZNOM-PRENOM TO JRN-AP-NOM-PRENOM
+              MOVE ZRUE-ADRESSE TO JRN-AP-RUE-ADRESSE
+              MOVE ZCODE-POSTAL TO JRN-AP-CODE-POSTAL
+              MOVE ZVILLE TO JRN-AP-VILLE
+              MOVE ZTYPE-VEHICULE TO JRN-AP-TYPE-VEHICULE
+              MOVE ZPRIME TO JRN-AP-PRIME-BASE
+              MOVE ZBONUS-MALUS TO JRN-AP-BONUS-MALUS
+              MOVE ZTAUX TO JRN-AP-TAUX
+           ELSE
+              MOVE SPACES TO JRN-AP-NOM-PRENOM JRN-AP-RUE-ADRESSE
+                             JRN-AP-VILLE JRN-AP-TYPE-VEHICULE
+                             JRN-AP-BONUS-MALUS
+              MOVE ZEROES TO JRN-AP-CODE-POSTAL JRN-AP-PRIME-BASE
+                             JRN-AP-TAUX
+           END-IF
+           WRITE JRNASS-REC
+           IF JRNASS-FS NOT = ZEROES
+              DISPLAY 'ERREUR WRITE JRNASS, FS : ' JRNASS-FS
+           END-IF
+           .
+
+      *    ECRITURE D'UN AVENANT DANS L'HISTORIQUE TARIF/COUVERTURE
+      *    (MODIFICATION-EMPLOYE, QUAND PRIME/TAUX/BONUS-MALUS CHANGENT)
+      *    PRIME-BASE/TAUX/BONUS-MALUS PORTENT ENCORE L'ANCIENNE VALEUR,
+      *    LUE DANS ASSURES AVANT LE REWRITE DE KSDASS-REC.
+       ENREGISTRER-AVENANT.
+           ACCEPT HIST-DATE-EFFET FROM DATE YYYYMMDD
+           MOVE ZMATRICULE TO HIST-MATRICULE
+           MOVE PRIME-BASE TO HIST-ANCIEN-PRIME
+           MOVE TAUX TO HIST-ANCIEN-TAUX
+           MOVE BONUS-MALUS TO HIST-ANCIEN-BONUS-MALUS
+           MOVE ZPRIME TO HIST-NOUVEAU-PRIME
+           MOVE ZTAUX TO HIST-NOUVEAU-TAUX
+           MOVE ZBONUS-MALUS TO HIST-NOUVEAU-BONUS-MALUS
+           WRITE HISTASS-REC
+           IF HISTASS-FS NOT = ZEROES
+              DISPLAY 'ERREUR WRITE HISTASS, FS : ' HISTASS-FS
+           END-IF
            .
 
        FIN.
            CLOSE KSDASS
+           CLOSE JRNASS
+           CLOSE HISTASS
+           SET FICHIERS-FERMES TO TRUE
+           SET BROWSE-NON-DEMARRE TO TRUE
             GOBACK
            .
