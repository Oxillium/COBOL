@@ -0,0 +1,117 @@
+      ******************************************************************
+      * AUTHOR:
+      * DATE:
+      * PURPOSE:
+      * TECTONICS: COBC
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTASS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    EXTRACTION DU PORTEFEUILLE : UNE LIGNE PAR ASSURE
+           SELECT LSTASS ASSIGN TO DDLSTASS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS LSTASS-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LSTASS.
+       01  LSTASS-LIGNE PIC X(89).
+
+       WORKING-STORAGE SECTION.
+
+       01  LSTASS-FS   PIC 99 VALUE ZEROES.
+
+      *    LIGNE DU LISTING PORTEFEUILLE
+       01  LIGNE-LST.
+           05 LIG-MATRICULE   PIC 9(6).
+           05 FILLER          PIC X(1).
+           05 LIG-NOM-PRENOM  PIC X(20).
+           05 FILLER          PIC X(1).
+           05 LIG-RUE-ADRESSE PIC X(18).
+           05 FILLER          PIC X(1).
+           05 LIG-CODE-POSTAL PIC 9(5).
+           05 FILLER          PIC X(1).
+           05 LIG-VILLE       PIC X(12).
+           05 FILLER          PIC X(1).
+           05 LIG-TYPE-VEHIC  PIC X.
+           05 FILLER          PIC X(1).
+           05 LIG-PRIME       PIC ZZZ9.99.
+           05 FILLER          PIC X(1).
+           05 LIG-BONUS-MALUS PIC X.
+           05 FILLER          PIC X(1).
+           05 LIG-TAUX        PIC Z9.
+           05 FILLER          PIC X(9).
+
+      *    ZONE ACCESSEUR (IDENTIQUE A CELLE DE PROJ3 / ACCESS3)
+       01 ZASSURES.
+           05 ZCODE-FONC PIC X.
+           05 ZASSURESRED.
+              10 ZMATRICULE PIC 9(6).
+              10 ZNOM-PRENOM PIC X(20).
+              10 ZRUE-ADRESSE PIC X(18).
+              10 ZCODE-POSTAL PIC 9(5).
+              10 ZVILLE PIC X(12).
+              10 ZTYPE-VEHICULE PIC X.
+              10 ZPRIME PIC 9(4)V99.
+              10 ZBONUS-MALUS PIC X.
+              10 ZTAUX PIC 99.
+              10 ZCODE-MVT PIC X.
+              10 PIC X(8).
+           05 ZCODE-RET PIC 99.
+           05 ZLIBERR PIC X(50).
+
+      *    COMPTEUR DE LIGNES EXTRAITES
+       01  CPT-LISTE           PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM DEBUT
+
+           MOVE 'Q' TO ZCODE-FONC
+           MOVE ZEROES TO ZMATRICULE
+           PERFORM PROCHAIN-ASSURE
+           PERFORM UNTIL ZCODE-RET = 3
+              PERFORM ECRITURE-LIGNE
+              PERFORM PROCHAIN-ASSURE
+           END-PERFORM
+
+           PERFORM FIN
+           .
+
+       DEBUT.
+           OPEN OUTPUT LSTASS
+           IF LSTASS-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN LSTASS, FS : ' LSTASS-FS
+              MOVE 15 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+      *    DEMANDE LE PROCHAIN ASSURE DU PORTEFEUILLE A ACCESS3
+       PROCHAIN-ASSURE.
+           MOVE 'Q' TO ZCODE-FONC
+           CALL 'ACCESS3' USING ZASSURES
+           .
+
+       ECRITURE-LIGNE.
+           MOVE SPACES TO LIGNE-LST
+           MOVE ZMATRICULE TO LIG-MATRICULE
+           MOVE ZNOM-PRENOM TO LIG-NOM-PRENOM
+           MOVE ZRUE-ADRESSE TO LIG-RUE-ADRESSE
+           MOVE ZCODE-POSTAL TO LIG-CODE-POSTAL
+           MOVE ZVILLE TO LIG-VILLE
+           MOVE ZTYPE-VEHICULE TO LIG-TYPE-VEHIC
+           MOVE ZPRIME TO LIG-PRIME
+           MOVE ZBONUS-MALUS TO LIG-BONUS-MALUS
+           MOVE ZTAUX TO LIG-TAUX
+           WRITE LSTASS-LIGNE FROM LIGNE-LST
+           ADD 1 TO CPT-LISTE
+           .
+
+       FIN.
+           CLOSE LSTASS
+           DISPLAY 'NOMBRE D ASSURES EXTRAITS : ' CPT-LISTE
+            STOP RUN
+           .
