@@ -0,0 +1,437 @@
+      ******************************************************************
+      * AUTHOR:
+      * DATE:
+      * PURPOSE: TRANSACTION EN LIGNE DE CONSULTATION/MISE A JOUR DES
+      *          ASSURES (KSDASS), EN COMPLEMENT DU TRAITEMENT BATCH
+      *          DE PROJ3/MVTASS. UN CHARGE DE CLIENTELE SAISIT UN
+      *          MATRICULE ET UNE FONCTION (L/C/M/S) ET OBTIENT LA
+      *          REPONSE IMMEDIATEMENT, SANS ATTENDRE LE PASSAGE BATCH.
+      *          KSDASS EST UN FICHIER CICS (DEFINI DANS LE FCT) : TOUS
+      *          LES ACCES PASSENT PAR EXEC CICS READ/WRITE/REWRITE/
+      *          DELETE, ET NON PAR LES VERBES COBOL NATIFS D'ACCESS3,
+      *          QUE CICS NE PEUT PAS UTILISER SUR UN JEU DE DONNEES
+      *          QU'IL GERE LUI-MEME. LES REGLES DE GESTION (CONTROLE
+      *          DE SAISIE, TARIFICATION, JOURNALISATION, AVENANT)
+      *          SONT REPRISES D'ACCESS3 MAIS REECRITES ICI EN TERMES
+      *          CICS.
+      * TECTONICS: COBC
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCSONL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    ZONE DE SAISIE TRANSMISE PAR LE TERMINAL
+      *    COL 1     : CODE FONCTION (L/C/M/S)
+      *    COL 2-7   : MATRICULE
+      *    COL 8-27  : NOM PRENOM (C/M UNIQUEMENT)
+      *    COL 28-45 : RUE ADRESSE (C/M UNIQUEMENT)
+      *    COL 46-50 : CODE POSTAL (C/M UNIQUEMENT)
+      *    COL 51-62 : VILLE (C/M UNIQUEMENT)
+      *    COL 63    : TYPE VEHICULE (C/M UNIQUEMENT)
+      *    COL 64-69 : PRIME (C/M UNIQUEMENT, INFORMATIF - RECALCULEE
+      *                ICI MEME)
+      *    COL 70    : BONUS-MALUS (C/M UNIQUEMENT)
+      *    COL 71-72 : TAUX (C/M UNIQUEMENT, INFORMATIF)
+       01  LIGNE-SAISIE.
+           05 LS-CODE-FONC          PIC X.
+           05 LS-MATRICULE          PIC 9(6).
+           05 LS-NOM-PRENOM         PIC X(20).
+           05 LS-RUE-ADRESSE        PIC X(18).
+           05 LS-CODE-POSTAL        PIC 9(5).
+           05 LS-VILLE              PIC X(12).
+           05 LS-TYPE-VEHICULE      PIC X.
+           05 LS-PRIME              PIC 9(4)V99.
+           05 LS-BONUS-MALUS        PIC X.
+           05 LS-TAUX               PIC 99.
+           05 FILLER                PIC X(8).
+       01  LONG-SAISIE              PIC S9(4) COMP VALUE 80.
+
+      *    ZONE DE REPONSE RENVOYEE AU TERMINAL
+       01  LIGNE-REPONSE.
+           05 LR-MATRICULE          PIC 9(6).
+           05 FILLER                PIC X(1).
+           05 LR-NOM-PRENOM         PIC X(20).
+           05 FILLER                PIC X(1).
+           05 LR-TYPE-VEHICULE      PIC X.
+           05 FILLER                PIC X(1).
+           05 LR-PRIME              PIC ZZZ9.99.
+           05 FILLER                PIC X(1).
+           05 LR-BONUS-MALUS        PIC X.
+           05 FILLER                PIC X(1).
+           05 LR-TAUX               PIC Z9.
+           05 FILLER                PIC X(1).
+           05 LR-CODE-RET           PIC 99.
+           05 FILLER                PIC X(1).
+           05 LR-MESSAGE            PIC X(30).
+       01  LONG-REPONSE             PIC S9(4) COMP VALUE 76.
+
+      *    ZONE DE TRAVAIL KSDASS (RIDFLD + ENREGISTREMENT COMPLET,
+      *    MEME DECOUPAGE QUE L'ASSURES/KSDASS-REC D'ACCESS3)
+       01  KSDASS-CLE                PIC 9(6).
+       01  ASSURES.
+           05 MATRICULE             PIC 9(6).
+           05 NOM-PRENOM            PIC X(20).
+           05 RUE-ADRESSE           PIC X(18).
+           05 CODE-POSTAL           PIC 9(5).
+           05 VILLE                 PIC X(12).
+           05 TYPE-VEHICULE         PIC X.
+           05 PRIME-BASE            PIC 9(4)V99.
+           05 BONUS-MALUS           PIC X.
+           05 TAUX                  PIC 99.
+           05 CODE-MVT              PIC X.
+           05 FILLER                PIC X(8).
+
+      *    ANCIENNES VALEURS TARIF/COUVERTURE, CONSERVEES AVANT
+      *    REWRITE POUR ALIMENTER UN EVENTUEL AVENANT
+       01  ANCIEN-PRIME-BASE         PIC 9(4)V99.
+       01  ANCIEN-TAUX               PIC 99.
+       01  ANCIEN-BONUS-MALUS        PIC X.
+
+      *    JOURNAL AVANT/APRES DES MISES A JOUR KSDASS (AUDIT), PARTAGE
+      *    AVEC ACCESS3 (VOIR JRNASS.CPY)
+       COPY JRNASS.
+
+      *    HISTORIQUE DES AVENANTS, PARTAGE AVEC ACCESS3 (VOIR
+      *    HISTASS.CPY)
+       COPY HISTASS.
+
+       01  JRN-HORODATE.
+           05 JRN-H-DATE          PIC 9(8).
+           05 JRN-H-HEURE         PIC 9(6).
+
+      *    BAREME DE TARIFICATION PARTAGE AVEC ACCESS3 (VOIR TARIFASS.CPY)
+      *    -- ACCESS3 NE PEUT PAS ETRE APPELE DEPUIS UNE TRANSACTION
+      *    CICS, VOIR L'EN-TETE, MAIS LE BAREME LUI-MEME EST COMMUN.
+       COPY TARIFASS.
+
+       01  PRIME-CALCULEE            PIC 9(4)V99.
+
+      *    CODE RETOUR / LIBELLE, MEME VOCABULAIRE QUE ZCODE-RET/
+      *    ZLIBERR DANS ACCESS3
+       01  WS-CODE-RET               PIC 99 VALUE ZEROES.
+       01  WS-LIBERR                 PIC X(50) VALUE SPACES.
+       01  WS-RESP                   PIC S9(8) COMP VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM RECEPTION-SAISIE
+           PERFORM INIT-TARIFS
+           PERFORM TRAITER-DEMANDE
+           PERFORM CONSTRUCTION-REPONSE
+           PERFORM EMISSION-REPONSE
+
+           EXEC CICS
+               RETURN
+           END-EXEC
+           .
+
+      *    RECEPTION DE LA SAISIE DE L'OPERATEUR
+       RECEPTION-SAISIE.
+           MOVE SPACES TO LIGNE-SAISIE
+           EXEC CICS
+               RECEIVE INTO(LIGNE-SAISIE)
+                       LENGTH(LONG-SAISIE)
+               NOHANDLE
+           END-EXEC
+           .
+
+      *    MOTEUR DE TARIFICATION PARTAGE AVEC ACCESS3 (VOIR TARIFCAL.CPY)
+       COPY TARIFCAL.
+
+      *    ADAPTE LA SAISIE COURANTE VERS LA ZONE D'ECHANGE DU MOTEUR DE
+      *    TARIFICATION PARTAGE, PUIS RECUPERE LA PRIME RECALCULEE DANS
+      *    PRIME-CALCULEE.
+       CALCULER-PRIME-SAISIE.
+           MOVE LS-MATRICULE TO CP-MATRICULE
+           MOVE LS-TYPE-VEHICULE TO CP-TYPE-VEHICULE
+           MOVE LS-BONUS-MALUS TO CP-BONUS-MALUS
+           MOVE LS-PRIME TO CP-PRIME-SAISIE
+           PERFORM CALCUL-PRIME
+           MOVE CP-PRIME-CALCULEE TO PRIME-CALCULEE
+           .
+
+      *    AIGUILLAGE SELON LA FONCTION SAISIE. LE MATRICULE EST
+      *    CONTROLE ICI AVANT TOUTE UTILISATION COMME RIDFLD, MEME
+      *    CONTROLE QUE CONTROLES DANS PROJ3 POUR MVTASS.
+       TRAITER-DEMANDE.
+           MOVE ZEROES TO WS-CODE-RET
+           MOVE SPACES TO WS-LIBERR
+           IF LS-MATRICULE = SPACE OR LS-MATRICULE NOT NUMERIC
+              MOVE 1 TO WS-CODE-RET
+              MOVE 'MATRICULE ABSENT OU NON NUMERIQUE' TO WS-LIBERR
+           ELSE
+              EVALUATE LS-CODE-FONC
+                 WHEN 'L'
+                    PERFORM LECTURE-EMPLOYE
+                 WHEN 'C'
+                    PERFORM CREATION-EMPLOYE
+                 WHEN 'M'
+                    PERFORM MODIFICATION-EMPLOYE
+                 WHEN 'S'
+                    PERFORM SUPPRESSION-EMPLOYE
+                 WHEN OTHER
+                    MOVE 9 TO WS-CODE-RET
+                    MOVE 'CODE FONCTION ERRONE' TO WS-LIBERR
+              END-EVALUATE
+           END-IF
+           .
+
+      *    LECTURE SIMPLE DE KSDASS
+       LECTURE-EMPLOYE.
+           EXEC CICS
+               READ DATASET('KSDASS')
+                    INTO(ASSURES)
+                    RIDFLD(LS-MATRICULE)
+                    RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 MOVE ZEROES TO WS-CODE-RET
+              WHEN DFHRESP(NOTFND)
+                 MOVE 1 TO WS-CODE-RET
+                 MOVE 'MATRICULE INEXISTANT' TO WS-LIBERR
+              WHEN OTHER
+                 MOVE 99 TO WS-CODE-RET
+                 MOVE 'ERREUR LECTURE KSDASS' TO WS-LIBERR
+           END-EVALUATE
+           .
+
+      *    CREATION D'UN ASSURE DANS KSDASS
+       CREATION-EMPLOYE.
+           IF LS-NOM-PRENOM = SPACES
+              MOVE 2 TO WS-CODE-RET
+              MOVE 'NOM PRENOM NON RENSEIGNE' TO WS-LIBERR
+           ELSE
+              EXEC CICS
+                  READ DATASET('KSDASS')
+                       INTO(ASSURES)
+                       RIDFLD(LS-MATRICULE)
+                       RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL)
+                 MOVE 4 TO WS-CODE-RET
+                 MOVE 'MATRICULE DEJA EXISTANT' TO WS-LIBERR
+              ELSE
+                 PERFORM CALCULER-PRIME-SAISIE
+                 MOVE LS-MATRICULE TO MATRICULE
+                 MOVE LS-NOM-PRENOM TO NOM-PRENOM
+                 MOVE LS-RUE-ADRESSE TO RUE-ADRESSE
+                 MOVE LS-CODE-POSTAL TO CODE-POSTAL
+                 MOVE LS-VILLE TO VILLE
+                 MOVE LS-TYPE-VEHICULE TO TYPE-VEHICULE
+                 MOVE PRIME-CALCULEE TO PRIME-BASE
+                 MOVE LS-BONUS-MALUS TO BONUS-MALUS
+                 MOVE LS-TAUX TO TAUX
+                 MOVE SPACES TO CODE-MVT
+                 EXEC CICS
+                     WRITE DATASET('KSDASS')
+                           FROM(ASSURES)
+                           RIDFLD(LS-MATRICULE)
+                           RESP(WS-RESP)
+                 END-EXEC
+                 IF WS-RESP = DFHRESP(NORMAL)
+                    MOVE ZEROES TO WS-CODE-RET
+                 ELSE
+                    MOVE 99 TO WS-CODE-RET
+                    MOVE 'ERREUR CREATION KSDASS' TO WS-LIBERR
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *    MODIFICATION D'UN ASSURE DANS KSDASS
+       MODIFICATION-EMPLOYE.
+           EXEC CICS
+               READ DATASET('KSDASS')
+                    INTO(ASSURES)
+                    RIDFLD(LS-MATRICULE)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 5 TO WS-CODE-RET
+              MOVE 'MATRICULE INEXISTANT' TO WS-LIBERR
+           ELSE
+              MOVE PRIME-BASE TO ANCIEN-PRIME-BASE
+              MOVE TAUX TO ANCIEN-TAUX
+              MOVE BONUS-MALUS TO ANCIEN-BONUS-MALUS
+              PERFORM CALCULER-PRIME-SAISIE
+              IF NOM-PRENOM = LS-NOM-PRENOM
+                 AND RUE-ADRESSE = LS-RUE-ADRESSE
+                 AND CODE-POSTAL = LS-CODE-POSTAL
+                 AND VILLE = LS-VILLE
+                 AND TYPE-VEHICULE = LS-TYPE-VEHICULE
+                 AND PRIME-BASE = PRIME-CALCULEE
+                 AND BONUS-MALUS = LS-BONUS-MALUS
+                 AND TAUX = LS-TAUX
+                 MOVE ZEROES TO WS-CODE-RET
+              ELSE
+                 MOVE 'M' TO JRN-OPERATION
+                 MOVE NOM-PRENOM TO JRN-AV-NOM-PRENOM
+                 MOVE RUE-ADRESSE TO JRN-AV-RUE-ADRESSE
+                 MOVE CODE-POSTAL TO JRN-AV-CODE-POSTAL
+                 MOVE VILLE TO JRN-AV-VILLE
+                 MOVE TYPE-VEHICULE TO JRN-AV-TYPE-VEHICULE
+                 MOVE PRIME-BASE TO JRN-AV-PRIME-BASE
+                 MOVE BONUS-MALUS TO JRN-AV-BONUS-MALUS
+                 MOVE TAUX TO JRN-AV-TAUX
+                 MOVE LS-NOM-PRENOM TO NOM-PRENOM
+                 MOVE LS-RUE-ADRESSE TO RUE-ADRESSE
+                 MOVE LS-CODE-POSTAL TO CODE-POSTAL
+                 MOVE LS-VILLE TO VILLE
+                 MOVE LS-TYPE-VEHICULE TO TYPE-VEHICULE
+                 MOVE PRIME-CALCULEE TO PRIME-BASE
+                 MOVE LS-BONUS-MALUS TO BONUS-MALUS
+                 MOVE LS-TAUX TO TAUX
+                 EXEC CICS
+                     REWRITE DATASET('KSDASS')
+                             FROM(ASSURES)
+                             RESP(WS-RESP)
+                 END-EXEC
+                 IF WS-RESP = DFHRESP(NORMAL)
+                    MOVE ZEROES TO WS-CODE-RET
+                    PERFORM JOURNALISATION
+                    IF ANCIEN-PRIME-BASE NOT = PRIME-BASE
+                       OR ANCIEN-TAUX NOT = TAUX
+                       OR ANCIEN-BONUS-MALUS NOT = BONUS-MALUS
+                       PERFORM ENREGISTRER-AVENANT
+                    END-IF
+                 ELSE
+                    MOVE 99 TO WS-CODE-RET
+                    MOVE 'ERREUR MODIFICATION KSDASS' TO WS-LIBERR
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *    SUPPRESSION D'UN ASSURE DANS KSDASS
+       SUPPRESSION-EMPLOYE.
+           EXEC CICS
+               READ DATASET('KSDASS')
+                    INTO(ASSURES)
+                    RIDFLD(LS-MATRICULE)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 5 TO WS-CODE-RET
+              MOVE 'MATRICULE INEXISTANT' TO WS-LIBERR
+           ELSE
+              MOVE 'S' TO JRN-OPERATION
+              MOVE NOM-PRENOM TO JRN-AV-NOM-PRENOM
+              MOVE RUE-ADRESSE TO JRN-AV-RUE-ADRESSE
+              MOVE CODE-POSTAL TO JRN-AV-CODE-POSTAL
+              MOVE VILLE TO JRN-AV-VILLE
+              MOVE TYPE-VEHICULE TO JRN-AV-TYPE-VEHICULE
+              MOVE PRIME-BASE TO JRN-AV-PRIME-BASE
+              MOVE BONUS-MALUS TO JRN-AV-BONUS-MALUS
+              MOVE TAUX TO JRN-AV-TAUX
+              EXEC CICS
+                  DELETE DATASET('KSDASS')
+                         RIDFLD(LS-MATRICULE)
+                         RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL)
+                 MOVE ZEROES TO WS-CODE-RET
+                 PERFORM JOURNALISATION
+              ELSE
+                 MOVE 99 TO WS-CODE-RET
+                 MOVE 'ERREUR SUPPRESSION KSDASS' TO WS-LIBERR
+              END-IF
+           END-IF
+           .
+
+      *    ECRITURE D'UNE ENTREE AVANT/APRES DANS LE JOURNAL D'AUDIT
+      *    JRNASS EST UN JEU DE DONNEES CICS EN SEQUENTIEL (PAS DE
+      *    RIDFLD). JRN-OPERATION ET JRN-AVANT SONT ALIMENTES PAR LE
+      *    PARAGRAPHE APPELANT AVANT LE PERFORM.
+       JOURNALISATION.
+           ACCEPT JRN-H-DATE FROM DATE YYYYMMDD
+           ACCEPT JRN-H-HEURE FROM TIME
+           MOVE LS-MATRICULE TO JRN-MATRICULE
+           MOVE JRN-H-DATE TO JRN-DATE
+           MOVE JRN-H-HEURE TO JRN-HEURE
+           MOVE NOM-PRENOM TO JRN-AP-NOM-PRENOM
+           MOVE RUE-ADRESSE TO JRN-AP-RUE-ADRESSE
+           MOVE CODE-POSTAL TO JRN-AP-CODE-POSTAL
+           MOVE VILLE TO JRN-AP-VILLE
+           MOVE TYPE-VEHICULE TO JRN-AP-TYPE-VEHICULE
+           MOVE PRIME-BASE TO JRN-AP-PRIME-BASE
+           MOVE BONUS-MALUS TO JRN-AP-BONUS-MALUS
+           MOVE TAUX TO JRN-AP-TAUX
+           IF JRN-OPERATION = 'S'
+              MOVE SPACES TO JRN-AP-NOM-PRENOM JRN-AP-RUE-ADRESSE
+                             JRN-AP-VILLE JRN-AP-TYPE-VEHICULE
+                             JRN-AP-BONUS-MALUS
+              MOVE ZEROES TO JRN-AP-CODE-POSTAL JRN-AP-PRIME-BASE
+                             JRN-AP-TAUX
+           END-IF
+           EXEC CICS
+               WRITE DATASET('JRNASS')
+                     FROM(JRNASS-REC)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY 'ERREUR WRITE JRNASS, RESP : ' WS-RESP
+           END-IF
+           .
+
+      *    ECRITURE D'UN AVENANT DANS L'HISTORIQUE TARIF/COUVERTURE
+      *    HISTASS EST LUI AUSSI UN JEU DE DONNEES CICS EN SEQUENTIEL
+       ENREGISTRER-AVENANT.
+           ACCEPT HIST-DATE-EFFET FROM DATE YYYYMMDD
+           MOVE LS-MATRICULE TO HIST-MATRICULE
+           MOVE ANCIEN-PRIME-BASE TO HIST-ANCIEN-PRIME
+           MOVE ANCIEN-TAUX TO HIST-ANCIEN-TAUX
+           MOVE ANCIEN-BONUS-MALUS TO HIST-ANCIEN-BONUS-MALUS
+           MOVE PRIME-BASE TO HIST-NOUVEAU-PRIME
+           MOVE TAUX TO HIST-NOUVEAU-TAUX
+           MOVE BONUS-MALUS TO HIST-NOUVEAU-BONUS-MALUS
+           EXEC CICS
+               WRITE DATASET('HISTASS')
+                     FROM(HISTASS-REC)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              DISPLAY 'ERREUR WRITE HISTASS, RESP : ' WS-RESP
+           END-IF
+           .
+
+      *    MISE EN FORME DE LA REPONSE POUR L'OPERATEUR
+       CONSTRUCTION-REPONSE.
+           MOVE SPACES TO LIGNE-REPONSE
+           MOVE LS-MATRICULE TO LR-MATRICULE
+           MOVE NOM-PRENOM TO LR-NOM-PRENOM
+           MOVE TYPE-VEHICULE TO LR-TYPE-VEHICULE
+           MOVE PRIME-BASE TO LR-PRIME
+           MOVE BONUS-MALUS TO LR-BONUS-MALUS
+           MOVE TAUX TO LR-TAUX
+           MOVE WS-CODE-RET TO LR-CODE-RET
+           EVALUATE WS-CODE-RET
+              WHEN 0
+                 MOVE 'OPERATION REUSSIE' TO LR-MESSAGE
+              WHEN 1
+                 MOVE 'MATRICULE INVALIDE' TO LR-MESSAGE
+              WHEN 2
+                 MOVE 'NOM/PRENOM NON RENSEIGNE' TO LR-MESSAGE
+              WHEN 4
+                 MOVE 'MATRICULE DEJA EXISTANT' TO LR-MESSAGE
+              WHEN 5
+                 MOVE 'MATRICULE INEXISTANT' TO LR-MESSAGE
+              WHEN 9
+                 MOVE 'CODE FONCTION ERRONE' TO LR-MESSAGE
+              WHEN OTHER
+                 MOVE WS-LIBERR(1:30) TO LR-MESSAGE
+           END-EVALUATE
+           .
+
+      *    ENVOI DE LA REPONSE AU TERMINAL
+       EMISSION-REPONSE.
+           EXEC CICS
+               SEND TEXT FROM(LIGNE-REPONSE)
+                         LENGTH(LONG-REPONSE)
+                         ERASE
+           END-EXEC
+           .
