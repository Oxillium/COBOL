@@ -0,0 +1,26 @@
+      *    BAREME DE TARIFICATION DES ASSURES (KSDASS), PARTAGE ENTRE
+      *    LE TRAITEMENT BATCH (ACCESS3) ET LA TRANSACTION EN LIGNE
+      *    (ACCSONL) : TOUTE EVOLUTION DU BAREME SE FAIT ICI, UNE SEULE
+      *    FOIS, POUR QUE LES DEUX PROGRAMMES RESTENT EN ACCORD.
+      *     TYPE VEHICULE : '1' TOURISME, '2' UTILITAIRE, '3' DEUX-ROUES
+      *     BONUS-MALUS   : 'A' A 'E', DU MEILLEUR AU MOINS BON COEFFICIENT
+       01  TABLE-TARIF-VEHICULE.
+           05 TARIF-VEHICULE OCCURS 3 TIMES INDEXED BY IX-VEH.
+              10 TV-CODE             PIC X.
+              10 TV-PRIME-BASE       PIC 9(4)V99.
+
+       01  TABLE-TARIF-BONUS.
+           05 TARIF-BONUS OCCURS 5 TIMES INDEXED BY IX-BM.
+              10 TB-CODE             PIC X.
+              10 TB-COEFFICIENT      PIC 9V99.
+
+      *    ZONE D'ECHANGE AVEC LE PARAGRAPHE CALCUL-PRIME (COPY
+      *    TARIFCAL) : LE PROGRAMME APPELANT Y DEPOSE LE MATRICULE, LE
+      *    TYPE VEHICULE, LE BONUS-MALUS ET LA PRIME SAISIE AVANT LE
+      *    PERFORM, ET EN RECUPERE LA PRIME RECALCULEE APRES.
+       01  CP-MATRICULE           PIC 9(6).
+       01  CP-TYPE-VEHICULE       PIC X.
+       01  CP-BONUS-MALUS         PIC X.
+       01  CP-PRIME-SAISIE        PIC 9(4)V99.
+       01  CP-PRIME-CALCULEE      PIC 9(4)V99.
+       01  CP-ECART-PRIME         PIC S9(4)V99.
