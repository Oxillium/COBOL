@@ -0,0 +1,55 @@
+      *    CHARGEMENT DE LA TABLE DE TARIFICATION EN MEMOIRE
+       INIT-TARIFS.
+           MOVE '1' TO TV-CODE(1)
+           MOVE 300.00 TO TV-PRIME-BASE(1)
+           MOVE '2' TO TV-CODE(2)
+           MOVE 450.00 TO TV-PRIME-BASE(2)
+           MOVE '3' TO TV-CODE(3)
+           MOVE 200.00 TO TV-PRIME-BASE(3)
+
+           MOVE 'A' TO TB-CODE(1)
+           MOVE 0.50 TO TB-COEFFICIENT(1)
+           MOVE 'B' TO TB-CODE(2)
+           MOVE 0.75 TO TB-COEFFICIENT(2)
+           MOVE 'C' TO TB-CODE(3)
+           MOVE 1.00 TO TB-COEFFICIENT(3)
+           MOVE 'D' TO TB-CODE(4)
+           MOVE 1.25 TO TB-COEFFICIENT(4)
+           MOVE 'E' TO TB-CODE(5)
+           MOVE 1.50 TO TB-COEFFICIENT(5)
+           .
+
+      *    RECALCUL DE LA PRIME A PARTIR DE CP-TYPE-VEHICULE ET
+      *    CP-BONUS-MALUS. CP-PRIME-SAISIE NE SERT QUE DE VALEUR
+      *    ATTENDUE POUR SIGNALER UN ECART EVENTUEL ; LA PRIME RETENUE
+      *    EST TOUJOURS CP-PRIME-CALCULEE.
+       CALCUL-PRIME.
+           SET IX-VEH TO 1
+           SEARCH TARIF-VEHICULE
+              AT END SET IX-VEH TO 4
+              WHEN TV-CODE(IX-VEH) = CP-TYPE-VEHICULE
+                 CONTINUE
+           END-SEARCH
+           SET IX-BM TO 1
+           SEARCH TARIF-BONUS
+              AT END SET IX-BM TO 6
+              WHEN TB-CODE(IX-BM) = CP-BONUS-MALUS
+                 CONTINUE
+           END-SEARCH
+           IF IX-VEH > 3 OR IX-BM > 5
+              DISPLAY 'TARIFICATION : TYPE VEHICULE OU BONUS-MALUS '
+                       'INCONNU POUR LE MATRICULE ' CP-MATRICULE
+                       ', PRIME DU MOUVEMENT CONSERVEE'
+              MOVE CP-PRIME-SAISIE TO CP-PRIME-CALCULEE
+           ELSE
+              COMPUTE CP-PRIME-CALCULEE ROUNDED =
+                 TV-PRIME-BASE(IX-VEH) * TB-COEFFICIENT(IX-BM)
+              COMPUTE CP-ECART-PRIME =
+                 CP-PRIME-SAISIE - CP-PRIME-CALCULEE
+              IF CP-ECART-PRIME NOT = ZEROES
+                 DISPLAY 'ECART DE PRIME MATRICULE ' CP-MATRICULE
+                         ' : MOUVEMENT ' CP-PRIME-SAISIE
+                         ' CALCULEE ' CP-PRIME-CALCULEE
+              END-IF
+           END-IF
+           .
