@@ -16,6 +16,52 @@
            ACCESS IS SEQUENTIAL
            FILE STATUS IS VIRMVT-FS.
 
+      *    DECLARATION DU FICHIER DES VIREMENTS REJETES
+           SELECT VIRREJ ASSIGN TO DDVIRREJ
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS VIRREJ-FS.
+
+      *    DECLARATION DE LA TABLE DES DEVISES VALIDES (REMPLACE
+      *    VIR_DEVISE)
+           SELECT VIRDEV ASSIGN TO DDVIRDEV
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS VD-CLE
+           FILE STATUS IS VIRDEV-FS.
+
+      *    DECLARATION DE LA TABLE DE CHANGE (REMPLACE VIR_CHANGE)
+           SELECT VIRCHGE ASSIGN TO DDVIRCHGE
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS VC-CLE
+           FILE STATUS IS VIRCHGE-FS.
+
+      *    DECLARATION DE LA TABLE DES BIC VALIDES (REMPLACE VIR_BIC)
+           SELECT VIRBIC ASSIGN TO DDVIRBIC
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS VB-CLE
+           FILE STATUS IS VIRBIC-FS.
+
+      *    DECLARATION DU JOURNAL DES CONVERSIONS DE DEVISE APPLIQUEES
+           SELECT VIRCNV ASSIGN TO DDVIRCNV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS VIRCNV-FS.
+
+      *    DECLARATION DU FICHIER DES MESSAGES DE PAIEMENT SORTANTS
+           SELECT VIRMT103 ASSIGN TO DDVIRMT103
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS VIRMT103-FS.
+
+      *    DECLARATION DU RAPPORT RECAPITULATIF DES REJETS
+           SELECT VIRTAL ASSIGN TO DDVIRTAL
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS VIRTAL-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -23,23 +69,89 @@
        FD  VIRMVT.
        01  VIRMVT-RECORD                   PIC X(80).
 
-       WORKING-STORAGE SECTION.
-
-      *    DECLARATION DE LA SQLCA / ZONES UTILIES A DB2
-      *     EXEC SQL INCLUDE SQLCA END-EXEC.
-
-      * DECLARATION DE LA TABLE VIR_DEVISE
-      *     EXEC SQL INCLUDE VIR_DEVISE END-EXEC.
-
-      * DECLARATION DE LA TABLE VIR_CHANGE
-      *     EXEC SQL INCLUDE VIR_CHANGE END-EXEC.
-
-      * DECLARATION DE LA TABLE VIR_BIC
-      *     EXEC SQL INCLUDE VIR_BIC END-EXEC.
+      *    DECLARATION DU BUFFER DU FICHIER DES REJETS
+       FD  VIRREJ.
+       01  VIRREJ-REC.
+           05 VREJ-NUMCLID                 PIC 9(2).
+           05 VREJ-NUMCPTD                 PIC 9(2).
+           05 VREJ-DATECH                  PIC 9(8).
+           05 VREJ-NUMDDE                  PIC 9(2).
+           05 VREJ-DATVAL                  PIC 9(8).
+           05 VREJ-CODDEV                  PIC X(3).
+           05 VREJ-MTTRAN                  PIC S9(9)V9(9).
+           05 VREJ-NOMCLIC                 PIC X(20).
+           05 VREJ-NUMCPTC                 PIC 9(2).
+           05 VREJ-BICCRD                  PIC X(11).
+           05 VREJ-CODE-ERR                PIC 99.
+           05 VREJ-LIBELLE                 PIC X(50).
+
+      *    DECLARATION DU BUFFER DE LA TABLE DES DEVISES VALIDES
+       FD  VIRDEV.
+       01  VIRDEV-REC.
+           05 VD-CLE                         PIC X(3).
+           05 VD-LIBELLE                     PIC X(20).
+
+      *    DECLARATION DU BUFFER DE LA TABLE DE CHANGE
+       FD  VIRCHGE.
+       01  VIRCHGE-REC.
+           05 VC-CLE.
+              10 VC-CODDEV1                  PIC X(3).
+              10 VC-CODDEV2                  PIC X(3).
+           05 VC-TAUX                        PIC 9(5)V9(6).
+
+      *    DECLARATION DU BUFFER DE LA TABLE DES BIC VALIDES
+       FD  VIRBIC.
+       01  VIRBIC-REC.
+           05 VB-CLE                         PIC X(11).
+           05 VB-LIBELLE                     PIC X(20).
+
+      *    DECLARATION DU BUFFER DU JOURNAL DES CONVERSIONS
+       FD  VIRCNV.
+       01  VIRCNV-REC.
+           05 VCN-NUMCLID                    PIC 9(2).
+           05 VCN-NUMCPTD                    PIC 9(2).
+           05 VCN-CODDEV1                    PIC X(3).
+           05 VCN-CODDEV2                    PIC X(3).
+           05 VCN-TAUX                       PIC 9(5)V9(6).
+           05 VCN-MTTRAN-AVANT               PIC S9(9)V9(9).
+           05 VCN-MTTRAN-APRES               PIC S9(9)V9(9).
+           05 VCN-DATE                       PIC 9(8).
+           05 VCN-HEURE                      PIC 9(6).
+
+      *    DECLARATION DU BUFFER DES MESSAGES DE PAIEMENT SORTANTS
+       FD  VIRMT103.
+       01  VIRMT103-REC.
+           05 M103-TYPMSG                    PIC 9(3).
+           05 M103-DATVAL                    PIC 9(8).
+           05 M103-CODDEV                    PIC X(3).
+           05 M103-MTTRAN                    PIC S9(9)V9(9).
+           05 M103-NUMCLIC                   PIC 9(2).
+           05 M103-NOMCLIC                   PIC X(20).
+           05 M103-NUMCPTC                   PIC 9(2).
+           05 M103-BICCRD                    PIC X(11).
+           05 M103-CODERET                   PIC 9(2).
+           05 M103-LIBERR                    PIC X(30).
+
+      *    DECLARATION DU BUFFER DU RAPPORT RECAPITULATIF DES REJETS
+       FD  VIRTAL.
+       01  VIRTAL-LIGNE                      PIC X(80).
 
+       WORKING-STORAGE SECTION.
 
       *    FILE STATUS
        01  VIRMVT-FS   PIC 99 VALUE ZEROES.
+       01  VIRREJ-FS   PIC 99 VALUE ZEROES.
+       01  VIRDEV-FS   PIC 99 VALUE ZEROES.
+       01  VIRCHGE-FS  PIC 99 VALUE ZEROES.
+       01  VIRBIC-FS   PIC 99 VALUE ZEROES.
+       01  VIRCNV-FS   PIC 99 VALUE ZEROES.
+       01  VIRMT103-FS PIC 99 VALUE ZEROES.
+       01  VIRTAL-FS   PIC 99 VALUE ZEROES.
+
+      *    HORODATAGE DU JOURNAL DES CONVERSIONS
+       01  VCN-HORODATE.
+           05 VCN-H-DATE                     PIC 9(8).
+           05 VCN-H-HEURE                    PIC 9(6).
 
       *    DESCRIPTION DE L'ENREGISTREMENT
        01  VIRMVT-ENR.
@@ -84,9 +196,9 @@
 
       *    ZONE DE COMMUNICATION AVEC VIR_CHANGE POUR RECUPERER LA DEVISE
        01  Z-VIR-CHANGE.
-           05 Z-CODDEV1                      PIC 9(2).
-           05 Z-CODDEV2                      PIC 9(2).
-           05 Z-CHANGE                       PIC S9(9)v9(9).
+           05 Z-CODDEV1                      PIC X(3).
+           05 Z-CODDEV2                      PIC X(3).
+           05 Z-CHANGE                       PIC 9(5)V9(6).
 
       *    ZONE DE COMMUNICATION AVEC VIRS3
        01  ZVIRS3.
@@ -103,7 +215,7 @@
            05 Z1_CODDEV  PIC X(3).
            05 Z1_MTTRAN  PIC S9(9)V9(9).
            05 Z1_NUMCLIC PIC 9(2).
-           05 Z1_NOMCLIC PIC X(15).
+           05 Z1_NOMCLIC PIC X(20).
            05 Z1_NUMCPTC PIC 9(2).
            05 Z1_BICCRD  PIC X(11).
            05 Z1_CODERET PIC 9(2).
@@ -130,9 +242,9 @@
            05                  PIC X(50) VALUE
            '9  - Montant à transférer non numérique '.
            05                  PIC X(70) VALUE
-           '10 - Montant à transférer sup au solde du cpte à débiter '.
+           '10 - Montant a transferer sup au solde du cpte a debiter '.
            05                  PIC X(70) VALUE
-           '11 - Num du cpte à crder ou nm du clt à crder nn renseigné'.
+           '11 - Num du cpte a crder ou nm du clt a crder nn renseigne'.
            05                  PIC X(50) VALUE
            '12 - Banque à créditer non renseignée '.
            05                  PIC X(50) VALUE
@@ -159,7 +271,28 @@
 
       * COMPTEURS
        01  CPT-MVT-LUS                  PIC 99 VALUE ZEROES.
-
+       01  CPT-MVT-ACCEPTES             PIC 99 VALUE ZEROES.
+       01  CPT-MVT-REJETES              PIC 99 VALUE ZEROES.
+
+      *    ZONE DE TRAVAIL POUR L'ENREGISTREMENT D'UN REJET
+       01  REJ-CODE                     PIC 99 VALUE ZEROES.
+       01  REJ-LIBELLE                  PIC X(50) VALUE SPACES.
+
+      *    TABLE DE DECOMPTE DES REJETS PAR CODE POSTE-ERR, POUR LE
+      *    RAPPORT RECAPITULATIF DE FIN DE JOB
+       01  TABLE-REJETS.
+           05 TAL-ENTRY OCCURS 99 TIMES INDEXED BY IX-TAL.
+              10 TAL-CPT                 PIC 9(4) VALUE ZEROES.
+              10 TAL-LIBELLE             PIC X(50) VALUE SPACES.
+
+      *    LIGNE DU RAPPORT RECAPITULATIF DES REJETS
+       01  LIGNE-RECAP.
+           05 REC-CODE                   PIC ZZ9.
+           05 FILLER                     PIC X(3).
+           05 REC-LIBELLE                PIC X(50).
+           05 FILLER                     PIC X(3).
+           05 REC-NB                     PIC ZZZ9.
+           05 FILLER                     PIC X(18).
 
       *    INDICATEUR DE FIN DE FICHIER MVT
        01                           PIC X  VALUE SPACES.
@@ -173,21 +306,22 @@
 
        PROCEDURE DIVISION.
 
+           PERFORM DEBUT
+           PERFORM LECTURE-EMPLOYE
+           PERFORM UNTIL FIN-MVT
+              SET OK TO TRUE
+              PERFORM CONTROLES
+              IF OK
+                 ADD 1 TO CPT-MVT-ACCEPTES
+                 PERFORM GENERER-Z1-103
+              ELSE
+                 ADD 1 TO CPT-MVT-REJETES
+              END-IF
+              PERFORM LECTURE-EMPLOYE
+           END-PERFORM
 
-
-      *> *    LECTURE VIRMVT
-      *>  READ-VIRMVT.
-      *>      READ VIRMVT INTO VIRMVT-ENR
-      *>           AT END SET FIN-MVT TO TRUE
-      *>           NOT AT END ADD 1 TO CPT-MVT-LUS
-      *>      END-READ
-      *>      IF VIRMVT-FS NOT = ZEROES AND 10
-      *>         DISPLAY 'ERREUR READ MVT, FS : ' VIRMVT-FS
-      *>         PERFORM FIN-ERREUR-GRAVE
-      *>         END-IF
-      *>      .
-
-
+           PERFORM FIN
+           .
 
        DEBUT.
            OPEN INPUT VIRMVT
@@ -195,6 +329,41 @@
               DISPLAY 'ERREUR OPEN VIRMVT, FS : ' VIRMVT-FS
               PERFORM FIN-ERREUR-GRAVE
            END-IF
+           OPEN OUTPUT VIRREJ
+           IF VIRREJ-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN VIRREJ, FS : ' VIRREJ-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
+           OPEN INPUT VIRDEV
+           IF VIRDEV-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN VIRDEV, FS : ' VIRDEV-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
+           OPEN INPUT VIRCHGE
+           IF VIRCHGE-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN VIRCHGE, FS : ' VIRCHGE-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
+           OPEN INPUT VIRBIC
+           IF VIRBIC-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN VIRBIC, FS : ' VIRBIC-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
+           OPEN OUTPUT VIRCNV
+           IF VIRCNV-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN VIRCNV, FS : ' VIRCNV-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
+           OPEN OUTPUT VIRMT103
+           IF VIRMT103-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN VIRMT103, FS : ' VIRMT103-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
+           OPEN OUTPUT VIRTAL
+           IF VIRTAL-FS NOT = ZEROES
+              DISPLAY 'ERREUR OPEN VIRTAL, FS : ' VIRTAL-FS
+              PERFORM FIN-ERREUR-GRAVE
+           END-IF
            .
 
       *    LECTURE DU FICHIER VIRMVT
@@ -210,34 +379,38 @@
               END-IF
            .
 
-
-      *>  CONTROLES.
-      *>      PERFORM CTRLNUMCLID
-      *>      PERFORM CTRLNUMCPTD
-      *>      PERFORM CTRLDATECH
-      *>      PERFORM CTRLNUMDDE
-      *>      PERFORM CTRLDATVAL
-      *>      PERFORM CTRLCODDEV
-      *>      PERFORM CTRLMTTRAN
-      *>      PERFORM CTRLNOMCLIC
-      *>      PERFORM CTRLNUMCLIC
-      *>      PERFORM CTRLBICCRD
-      *>      .
+      *    CHAINE LES CONTROLES DU MOUVEMENT COURANT ; CHAQUE CTRLxxx
+      *    N'ENCHAINE LE CONTROLE SUIVANT QUE S'IL A LUI-MEME REUSSI
+       CONTROLES.
+           PERFORM CTRLNUMCLID
+           .
 
       *    CONTROLE DU NUMERO DE CLIENT DOIT EXISTER ET ETRE NUMERIC
        CTRLNUMCLID.
            IF NUMCLID = ZEROES OR NUMCLID = SPACES
-      *       DISPLAY POSTE-ERR(0)
+              DISPLAY '15 - Numero client a debiter non renseigne'
+              MOVE 15 TO REJ-CODE
+              MOVE '15 - NUMERO CLIENT A DEBITER NON RENSEIGNE'
+                TO REJ-LIBELLE
+              PERFORM ENREGISTRER-REJET
               SET ERREUR TO TRUE
               ELSE
                  IF NUMCLID NOT NUMERIC
-      *             DISPLAY POSTE-ERR(0)
+                    DISPLAY '16 - Numero client a debiter non numeriq'
+                    MOVE 16 TO REJ-CODE
+                    MOVE '16 - NUMERO CLIENT A DEBITER NON NUMERIQUE'
+                      TO REJ-LIBELLE
+                    PERFORM ENREGISTRER-REJET
                     SET ERREUR TO TRUE
                     ELSE
                        MOVE 'E' TO Z-CODE-FUNC
                        CALL 'ACCESSEUR-BAC'
                        IF Z-CODE-ERR = 1
-      *                   DISPLAY POSTE-ERR(0)
+                          DISPLAY '17 - Numero client a debiter inexist'
+                          MOVE 17 TO REJ-CODE
+                          MOVE '17 - NUMERO CLIENT A DEBITER INEXISTANT'
+                            TO REJ-LIBELLE
+                          PERFORM ENREGISTRER-REJET
                           SET ERREUR TO TRUE
                           ELSE
                              PERFORM CTRLNUMCPTD
@@ -250,16 +423,25 @@
        CTRLNUMCPTD.
            IF NUMCPTD = ZEROES OR NUMCPTD = SPACES
               DISPLAY POSTE-ERR(1)
+              MOVE 1 TO REJ-CODE
+              MOVE POSTE-ERR(1) TO REJ-LIBELLE
+              PERFORM ENREGISTRER-REJET
               SET ERREUR TO TRUE
               ELSE
                  IF NUMCPTD NOT NUMERIC
                     DISPLAY POSTE-ERR(2)
+                    MOVE 2 TO REJ-CODE
+                    MOVE POSTE-ERR(2) TO REJ-LIBELLE
+                    PERFORM ENREGISTRER-REJET
                     SET ERREUR TO TRUE
                     ELSE
                        MOVE 'O' TO Z-CODE-FUNC
                        CALL 'ACCESSEUR-BAC'
                        IF Z-CODE-ERR = 1
                           DISPLAY POSTE-ERR(3)
+                          MOVE 3 TO REJ-CODE
+                          MOVE POSTE-ERR(3) TO REJ-LIBELLE
+                          PERFORM ENREGISTRER-REJET
                           SET ERREUR TO TRUE
                           ELSE
                              PERFORM CTRLDATVAL
@@ -272,10 +454,16 @@
            CTRLDATVAL.
            IF DATVAL = ZEROES OR DATVAL = SPACES
               DISPLAY POSTE-ERR(4)
+              MOVE 4 TO REJ-CODE
+              MOVE POSTE-ERR(4) TO REJ-LIBELLE
+              PERFORM ENREGISTRER-REJET
               SET ERREUR TO TRUE
               ELSE
                    IF DATVAL NOT NUMERIC
                       DISPLAY POSTE-ERR(5)
+                      MOVE 5 TO REJ-CODE
+                      MOVE POSTE-ERR(5) TO REJ-LIBELLE
+                      PERFORM ENREGISTRER-REJET
                       SET ERREUR TO TRUE
                    ELSE
       *    APPELLE DU SOUS PROGRAMME SPDAT POUR VERIFIER LA VALIDITE
@@ -284,6 +472,9 @@
                       IF ZCDRET-KO
       * ---> DATE ENTREE ERRONEE
                          DISPLAY POSTE-ERR(5)
+                         MOVE 5 TO REJ-CODE
+                         MOVE POSTE-ERR(5) TO REJ-LIBELLE
+                         PERFORM ENREGISTRER-REJET
                          SET ERREUR TO TRUE
                          ELSE
                             PERFORM CTRLCODDEV
@@ -296,19 +487,22 @@
        CTRLCODDEV.
            IF CODDEV = SPACES
               DISPLAY POSTE-ERR(6)
+              MOVE 6 TO REJ-CODE
+              MOVE POSTE-ERR(6) TO REJ-LIBELLE
+              PERFORM ENREGISTRER-REJET
               SET ERREUR TO TRUE
               ELSE
-                 DISPLAY 'SQL'
-      *>            EXEC SQL
-      *>             SELECT CODDEV
-      *>             INTO :CODDEV
-      *>             FROM VIR_DEVISE
-      *>             WHERE CODDEV = :CODDEV
-      *>            END-EXEC
-                  IF SQLCODE = +100
-                     DISPLAY POSTE-ERR(7)
-                     SET ERREUR TO TRUE
-                  END-IF
+                 MOVE CODDEV TO VD-CLE
+                 READ VIRDEV
+                    INVALID KEY
+                       DISPLAY POSTE-ERR(7)
+                       MOVE 7 TO REJ-CODE
+                       MOVE POSTE-ERR(7) TO REJ-LIBELLE
+                       PERFORM ENREGISTRER-REJET
+                       SET ERREUR TO TRUE
+                    NOT INVALID KEY
+                       PERFORM CTRLMTTRAN
+                 END-READ
            END-IF
            .
       *--------------------------
@@ -317,74 +511,186 @@
 
            IF MTTRAN = ZEROES OR MTTRAN = SPACES
               DISPLAY POSTE-ERR(8)
+              MOVE 8 TO REJ-CODE
+              MOVE POSTE-ERR(8) TO REJ-LIBELLE
+              PERFORM ENREGISTRER-REJET
               SET ERREUR TO TRUE
               ELSE
                  IF MTTRAN NOT NUMERIC
                     DISPLAY POSTE-ERR(9)
+                    MOVE 9 TO REJ-CODE
+                    MOVE POSTE-ERR(9) TO REJ-LIBELLE
+                    PERFORM ENREGISTRER-REJET
                     SET ERREUR TO TRUE
                     ELSE
-                       IF Z-CODDEV1 = 'EUR'
-                          DISPLAY 'devise déjà en euros, rien a faire'
+                       MOVE MTTRAN TO VCN-MTTRAN-AVANT
+                       MOVE CODDEV TO Z-CODDEV1
+                       MOVE 'EUR' TO Z-CODDEV2
+                       IF CODDEV = 'EUR'
+                          MOVE 1 TO Z-CHANGE
+                          PERFORM ENREGISTRER-CONVERSION
                           ELSE
-                             DISPLAY 'call sql'
-                             DISPLAY 'PIERRE'
-      *>                     EXEC SQL
-      *>                      SELECT CHANGE
-      *>                      INTO :Z-CHANGE
-      *>                      FROM VIR_DEVISE
-      *>                      WHERE CODDEV1 = :Z-CODDEV1
-      *>                      AND Z-CODDEV2 = :Z-CODDEV2
-      *>                     END-EXEC
-                             IF SQLCODE = +100
-                                DISPLAY 'ECHEC CALCUL DEVISE'
-                                SET ERREUR TO TRUE
-                                ELSE
-                                   COMPUTE MTTRAN = MTTRAN * Z-CHANGE
-                             END-IF
+      *    LA DEVISE DE REFERENCE DE LA BANQUE EST L'EURO : ON VA
+      *    CHERCHER LE TAUX CODDEV -> EUR DANS LA TABLE DE CHANGE
+                             MOVE CODDEV TO VC-CODDEV1
+                             MOVE 'EUR' TO VC-CODDEV2
+                             READ VIRCHGE
+                                INVALID KEY
+                                   DISPLAY 'ECHEC CALCUL DEVISE'
+                                   MOVE 81 TO REJ-CODE
+                                   MOVE POSTE-ERR(16) TO REJ-LIBELLE
+                                   PERFORM ENREGISTRER-REJET
+                                   SET ERREUR TO TRUE
+                                NOT INVALID KEY
+                                   MOVE VC-TAUX TO Z-CHANGE
+                                   COMPUTE MTTRAN ROUNDED =
+                                      MTTRAN * Z-CHANGE
+      *    MTTRAN EST MAINTENANT EXPRIME EN EUR : CODDEV DOIT SUIVRE,
+      *    SANS QUOI LES TRAITEMENTS AVAL (MT103, REJET) ASSOCIENT LE
+      *    MONTANT CONVERTI A LA DEVISE D'ORIGINE DU MOUVEMENT
+                                   MOVE 'EUR' TO CODDEV
+                                   PERFORM ENREGISTRER-CONVERSION
+                             END-READ
                        END-IF
       *    CODE MOUVEMENT A DEFINIR AVEC BAC POUR VERIFIER LE MONTANT
       *    NE DOIT PAS ETRE SUPERIEUR AU SOLDE DU COMPTE A DEBITER
       *    MONTANT DU COMPTE CLIENT DOIT ETRE SUPERIEUR A MTTRAN
-                       CALL 'ACCESSEUR-BAC'
+                       IF NOT ERREUR
+                          CALL 'ACCESSEUR-BAC'
+                          PERFORM CTRLNOMCLIC
+                       END-IF
                  END-IF
            END-IF
            .
 
+      *    JOURNALISE LE TAUX DE CHANGE APPLIQUE (OU L'ABSENCE DE
+      *    CONVERSION QUAND LA DEVISE DU MOUVEMENT EST DEJA L'EURO)
+       ENREGISTRER-CONVERSION.
+           ACCEPT VCN-H-DATE FROM DATE YYYYMMDD
+           ACCEPT VCN-H-HEURE FROM TIME
+           MOVE NUMCLID TO VCN-NUMCLID
+           MOVE NUMCPTD TO VCN-NUMCPTD
+           MOVE Z-CODDEV1 TO VCN-CODDEV1
+           MOVE Z-CODDEV2 TO VCN-CODDEV2
+           MOVE Z-CHANGE TO VCN-TAUX
+           MOVE MTTRAN TO VCN-MTTRAN-APRES
+           MOVE VCN-H-DATE TO VCN-DATE
+           MOVE VCN-H-HEURE TO VCN-HEURE
+           WRITE VIRCNV-REC
+           IF VIRCNV-FS NOT = ZEROES
+              DISPLAY 'ERREUR WRITE VIRCNV, FS : ' VIRCNV-FS
+           END-IF
+           .
+
        CTRLNOMCLIC.
            IF NOMCLIC = ZEROES OR NOMCLIC = SPACES
               IF NUMCPTC = ZEROES OR NUMCPTC = SPACES
                  DISPLAY POSTE-ERR(11)
+                 MOVE 11 TO REJ-CODE
+                 MOVE POSTE-ERR(11) TO REJ-LIBELLE
+                 PERFORM ENREGISTRER-REJET
                  SET ERREUR TO TRUE
               END-IF
            END-IF
+           IF NOT ERREUR
+              PERFORM CTRLBICCRD
+           END-IF
            .
 
        CTRLBICCRD.
            IF BICCRD = ZEROES or BICCRD = SPACES
               DISPLAY POSTE-ERR(12)
+              MOVE 12 TO REJ-CODE
+              MOVE POSTE-ERR(12) TO REJ-LIBELLE
+              PERFORM ENREGISTRER-REJET
               SET ERREUR TO TRUE
               ELSE
-                 DISPLAY 'PIERRE'
-      *>         EXEC SQL
-      *>          SELECT BICCRD
-      *>          INTO :BICCRD
-      *>          FROM VIR_BIC
-      *>          WHERE BICCRD = :BICCRD
-      *>         END-EXEC
-                 IF SQLCODE = +100
-                    DISPLAY POSTE-ERR(14)
-                    SET ERREUR TO TRUE
-      *    GÉRER L'ERREUR 13
+                 MOVE BICCRD TO VB-CLE
+                 READ VIRBIC
+                    INVALID KEY
+                       DISPLAY POSTE-ERR(14)
+                       MOVE 14 TO REJ-CODE
+                       MOVE POSTE-ERR(14) TO REJ-LIBELLE
+                       PERFORM ENREGISTRER-REJET
+                       SET ERREUR TO TRUE
       *    LE COMPTE A DEBITER N'APPARTIENS PAS AU CLIENT
-                    ELSE
+                    NOT INVALID KEY
                        CALL 'ACCESSEUR-BAC'
                        IF Z-CODE-ERR = 1
                           DISPLAY POSTE-ERR(13)
+                          MOVE 13 TO REJ-CODE
+                          MOVE POSTE-ERR(13) TO REJ-LIBELLE
+                          PERFORM ENREGISTRER-REJET
+                          SET ERREUR TO TRUE
                        END-IF
-                 END-IF
+                 END-READ
            END-IF
            .
 
+      *    CONSTITUE ET ECRIT LE MESSAGE DE PAIEMENT SORTANT (MT103)
+      *    POUR UN MOUVEMENT QUI A FRANCHI TOUS LES CONTROLES
+       GENERER-Z1-103.
+           MOVE 103 TO Z1_TYPMSG
+           MOVE DATVAL TO Z1_DATVAL
+           MOVE CODDEV TO Z1_CODDEV
+           MOVE MTTRAN TO Z1_MTTRAN
+      *    Z1_NUMCLIC EST GROUPE AVEC Z1_NOMCLIC/Z1_NUMCPTC/Z1_BICCRD,
+      *    TOUS COTE BENEFICIAIRE (SUFFIXE C) : NUMCLID EST LE CLIENT
+      *    DEBITEUR (SUFFIXE D), PAS LE BENEFICIAIRE. Z1_103 N'A PAS DE
+      *    CHAMP DONNEUR D'ORDRE DISTINCT, DONC ON LAISSE CE CHAMP A
+      *    ZERO PLUTOT QUE D'Y METTRE LE MAUVAIS CLIENT.
+           MOVE ZEROES TO Z1_NUMCLIC
+           MOVE NOMCLIC TO Z1_NOMCLIC
+           MOVE NUMCPTC TO Z1_NUMCPTC
+           MOVE BICCRD TO Z1_BICCRD
+           MOVE ZEROES TO Z1_CODERET
+           MOVE SPACES TO Z1_LIBERR
+           MOVE Z1_103 TO VIRMT103-REC
+           WRITE VIRMT103-REC
+           IF VIRMT103-FS NOT = ZEROES
+              DISPLAY 'ERREUR WRITE VIRMT103, FS : ' VIRMT103-FS
+           END-IF
+           .
+
+      *    CONSTITUE ET ECRIT UN ENREGISTREMENT DE REJET A PARTIR DU
+      *    MOUVEMENT COURANT ET DU CODE/LIBELLE POSITIONNES PAR LE
+      *    CONTROLE APPELANT
+       ENREGISTRER-REJET.
+           MOVE NUMCLID TO VREJ-NUMCLID
+           MOVE NUMCPTD TO VREJ-NUMCPTD
+           MOVE DATECH TO VREJ-DATECH
+           MOVE NUMDDE TO VREJ-NUMDDE
+           MOVE DATVAL TO VREJ-DATVAL
+           MOVE CODDEV TO VREJ-CODDEV
+           MOVE MTTRAN TO VREJ-MTTRAN
+           MOVE NOMCLIC TO VREJ-NOMCLIC
+           MOVE NUMCPTC TO VREJ-NUMCPTC
+           MOVE BICCRD TO VREJ-BICCRD
+           MOVE REJ-CODE TO VREJ-CODE-ERR
+           MOVE REJ-LIBELLE TO VREJ-LIBELLE
+           WRITE VIRREJ-REC
+           IF VIRREJ-FS NOT = ZEROES
+              DISPLAY 'ERREUR WRITE VIRREJ, FS : ' VIRREJ-FS
+           END-IF
+           ADD 1 TO TAL-CPT(REJ-CODE)
+           MOVE REJ-LIBELLE TO TAL-LIBELLE(REJ-CODE)
+           .
+
+      *    ECRIT LE RAPPORT RECAPITULATIF DES REJETS, UNE LIGNE PAR
+      *    CODE POSTE-ERR AYANT EFFECTIVEMENT REJETE AU MOINS UN
+      *    MOUVEMENT DANS LE RUN
+       EDITION-RECAP-REJETS.
+           PERFORM VARYING IX-TAL FROM 1 BY 1 UNTIL IX-TAL > 99
+              IF TAL-CPT(IX-TAL) > 0
+                 MOVE SPACES TO LIGNE-RECAP
+                 MOVE IX-TAL TO REC-CODE
+                 MOVE TAL-LIBELLE(IX-TAL) TO REC-LIBELLE
+                 MOVE TAL-CPT(IX-TAL) TO REC-NB
+                 WRITE VIRTAL-LIGNE FROM LIGNE-RECAP
+              END-IF
+           END-PERFORM
+           .
+
        FIN-ERREUR-GRAVE.
            MOVE 15 TO RETURN-CODE
            PERFORM FIN
@@ -392,6 +698,17 @@
 
 
        FIN.
+           PERFORM EDITION-RECAP-REJETS
            CLOSE VIRMVT
+           CLOSE VIRREJ
+           CLOSE VIRDEV
+           CLOSE VIRCHGE
+           CLOSE VIRBIC
+           CLOSE VIRCNV
+           CLOSE VIRMT103
+           CLOSE VIRTAL
+           DISPLAY 'MOUVEMENTS LUS      : ' CPT-MVT-LUS
+           DISPLAY 'MOUVEMENTS ACCEPTES : ' CPT-MVT-ACCEPTES
+           DISPLAY 'MOUVEMENTS REJETES  : ' CPT-MVT-REJETES
             STOP RUN
            .
